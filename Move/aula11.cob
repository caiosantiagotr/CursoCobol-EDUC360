@@ -5,32 +5,269 @@
       *==  Objetivo: MOVE (EXEMPLOS)
       *==  Data: 23/05/2025
       *==  Observacoes:
+      *==   23/05/2025 CAS - Grava no RUNLOG qual fonte gerou o
+      *==                    modulo AULA8 que rodou (varios fontes
+      *==                    compilam com o mesmo PROGRAM-ID).
+      *==   23/05/2025 CAS - Resultado negativo passa a ser roteado
+      *==                    para um relatorio de excecao separado,
+      *==                    para revisao do supervisor, em vez de
+      *==                    ser exibido igual a um resultado normal.
+      *==   23/05/2025 CAS - Confere se o valor digitado e numerico
+      *==                    antes de mover para o campo de calculo,
+      *==                    voltando a pedir se nao for.
+      *==   23/05/2025 CAS - VALOR1 passa por uma pergunta de
+      *==                    correcao antes do calculo; se o
+      *==                    operador confirmar, o valor digitado e
+      *==                    substituido por um novo valor mediante
+      *==                    codigo de motivo, e a correcao fica
+      *==                    registrada no CORRLOG com o operador e
+      *==                    a data/hora, em vez de ser zerada sem
+      *==                    deixar rastro.
+      *==   23/05/2025 CAS - Passa a gravar todo ACCEPT rejeitado por
+      *==                    valor nao numerico no log diario de
+      *==                    excecoes compartilhado (EXCPTLOG), alem
+      *==                    de exibir na tela.
+      *==   23/05/2025 CAS - Inclui SECTION 0000-MAINLINE explicita;
+      *==                    o programa vinha executando por queda
+      *==                    fisica de uma SECTION para a seguinte,
+      *==                    repetindo todo o fluxo de 0110 em diante
+      *==                    uma segunda vez antes de finalizar.
+      *==   23/05/2025 CAS - REL-EXC-VALOR1/VALOR2/RESULTADO e
+      *==                    COR-VALOR-ORIGINAL/COR-VALOR-NOVO passam
+      *==                    a usar as mascaras padrao MOEDAED/
+      *==                    MOEDASED (10 digitos inteiros) em vez de
+      *==                    uma PIC local de so 4. WRK-FONTE-PROGRAMA
+      *==                    /WRK-NOME-JOB corrigidos de "AULA8-MOVE"
+      *==                    para "AULA11-MOVE", identificando o fonte
+      *==                    correto. Removido o STOP RUN duplicado
+      *==                    (e inalcancavel) dentro de 0300-FINALIZAR,
+      *==                    ja que 0000-MAINLINE encerra o job depois
+      *==                    de fazer o PERFORM dessa SECTION.
       *======================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION       SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
+           SELECT EXCECAO-FILE ASSIGN TO "EXCPTMOV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCECAO.
+           SELECT CORRECAO-FILE ASSIGN TO "CORRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CORRECAO.
+           SELECT EXCPTLOG-FILE ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCPTLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "runlogrc.cpy".
+
+       FD  EXCECAO-FILE
+           LABEL RECORD IS STANDARD.
+       01  REL-EXCECAO.
+           05  FILLER              PIC X(20)
+                   VALUE "RESULTADO NEGATIVO ".
+           05  FILLER              PIC X(08) VALUE "VALOR1 ".
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-EXC-VALOR1==.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE "VALOR2 ".
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-EXC-VALOR2==.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(11) VALUE "RESULTADO ".
+           COPY "moedased.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-EXC-RESULTADO==.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  REL-EXC-DATA-HORA   PIC X(21).
+
+       FD  CORRECAO-FILE
+           LABEL RECORD IS STANDARD.
+       01  REG-CORRECAO.
+           05  FILLER              PIC X(20)
+                   VALUE "CORRECAO VALOR1 ".
+           05  FILLER              PIC X(09) VALUE "ORIGINAL ".
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==COR-VALOR-ORIGINAL==.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(05) VALUE "NOVO ".
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==COR-VALOR-NOVO==.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(07) VALUE "MOTIVO ".
+           05  COR-MOTIVO          PIC X(05).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(09) VALUE "OPERADOR ".
+           05  COR-OPERADOR        PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  COR-DATA-HORA       PIC X(21).
+
+       FD  EXCPTLOG-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "excplog.cpy".
 
        WORKING-STORAGE           SECTION.
-       77 WRK-VALOR0  PIC X(05)           VALUE ZEROS.
+       COPY "runlogws.cpy".
+       77 WRK-FONTE-PROGRAMA PIC X(20) VALUE "AULA11-MOVE".
+       77 WRK-NOME-JOB       PIC X(20) VALUE "AULA11-MOVE".
+       77 WRK-FS-EXCECAO     PIC X(02) VALUE "00".
+       77 WRK-FS-CORRECAO    PIC X(02) VALUE "00".
+       77 WRK-FS-EXCPTLOG    PIC X(02) VALUE "00".
+       77 WRK-OPERADOR       PIC X(20) VALUE SPACES.
+       77 WRK-EXC-CAMPO      PIC X(15) VALUE SPACES.
+       77 WRK-EXC-DESCRICAO  PIC X(40) VALUE SPACES.
+
        77 WRK-VALOR1   PIC 9(05)v99       VALUE ZEROS.
        77 WRK-VALOR2  PIC 9(05)v99        VALUE ZEROS.
        77 WRK-RESULTADO PIC S9(05)v99     VALUE ZEROS.
+       77 WRK-VALOR1-ENT PIC X(07)        VALUE SPACES.
+       77 WRK-VALOR2-ENT PIC X(07)        VALUE SPACES.
+       77 WRK-VALOR1-ORIGINAL PIC 9(05)v99 VALUE ZEROS.
+       77 WRK-RESP-CORRECAO  PIC X(01)    VALUE "N".
+           88  WRK-CONFIRMA-CORRECAO         VALUE "S".
+       77 WRK-MOTIVO-CORRECAO PIC X(05)   VALUE SPACES.
 
 
        PROCEDURE DIVISION.
+       0000-MAINLINE          SECTION.
+       PERFORM 0050-REGISTRA-EXECUCAO THRU 0100-RECEBE.
+       PERFORM 0200-MOSTRA.
+       PERFORM 0300-FINALIZAR.
+       STOP RUN.
+
+       0050-REGISTRA-EXECUCAO  SECTION.
+       ACCEPT WRK-OPERADOR FROM ENVIRONMENT "USER".
+       CALL "PROGRAM01" USING BY REFERENCE WRK-NOME-JOB.
+       OPEN EXTEND RUNLOG-FILE.
+       IF WRK-FS-RUNLOG = "35"
+           OPEN OUTPUT RUNLOG-FILE
+           CLOSE RUNLOG-FILE
+           OPEN EXTEND RUNLOG-FILE
+       END-IF.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE "AULA8"           TO RLOG-PROGRAMA.
+       MOVE WRK-FONTE-PROGRAMA TO RLOG-FONTE.
+       MOVE WRK-DH-ANO        TO RLOG-ANO.
+       MOVE WRK-DH-MES        TO RLOG-MES.
+       MOVE WRK-DH-DIA        TO RLOG-DIA.
+       MOVE WRK-DH-HORA       TO RLOG-HORA.
+       MOVE WRK-DH-MINUTO     TO RLOG-MINUTO.
+       MOVE WRK-DH-SEGUNDO    TO RLOG-SEGUNDO.
+       WRITE REG-RUNLOG.
+       CLOSE RUNLOG-FILE.
+       OPEN EXTEND EXCPTLOG-FILE.
+       IF WRK-FS-EXCPTLOG = "35"
+           OPEN OUTPUT EXCPTLOG-FILE
+           CLOSE EXCPTLOG-FILE
+           OPEN EXTEND EXCPTLOG-FILE
+       END-IF.
+
        0100-RECEBE            SECTION.
-       DISPLAY "DIGITE VALOR 1 "
-       ACCEPT WRK-VALOR1.
-       MOVE WRK-VALOR0 TO WRK-VALOR1.
-       DISPLAY "DIGITE VALOR 2"
-       ACCEPT WRK-VALOR2.
+       PERFORM 0110-RECEBE-VALOR1 UNTIL WRK-VALOR1-ENT NUMERIC.
+       MOVE WRK-VALOR1-ENT TO WRK-VALOR1.
+       PERFORM 0115-PERGUNTA-CORRECAO.
+       PERFORM 0120-RECEBE-VALOR2 UNTIL WRK-VALOR2-ENT NUMERIC.
+       MOVE WRK-VALOR2-ENT TO WRK-VALOR2.
 
        COMPUTE WRK-RESULTADO = WRK-VALOR1 - WRK-VALOR2.
+
+       0110-RECEBE-VALOR1     SECTION.
+       DISPLAY "DIGITE VALOR 1 "
+       ACCEPT WRK-VALOR1-ENT.
+       IF WRK-VALOR1-ENT NOT NUMERIC
+           DISPLAY "VALOR INVALIDO - DIGITE APENAS NUMEROS"
+           MOVE "WRK-VALOR1-ENT" TO WRK-EXC-CAMPO
+           MOVE "VALOR1 NAO NUMERICO NO ACCEPT"
+                                 TO WRK-EXC-DESCRICAO
+           PERFORM 0119-GRAVA-EXCECAO
+       END-IF.
+
+       0115-PERGUNTA-CORRECAO SECTION.
+       DISPLAY "DESEJA CORRIGIR O VALOR1 DIGITADO (S/N) "
+       ACCEPT WRK-RESP-CORRECAO.
+       IF WRK-CONFIRMA-CORRECAO
+           MOVE WRK-VALOR1 TO WRK-VALOR1-ORIGINAL
+           DISPLAY "CODIGO DO MOTIVO DA CORRECAO "
+           ACCEPT WRK-MOTIVO-CORRECAO
+           PERFORM 0116-RECEBE-VALOR1-CORRIGIDO
+               UNTIL WRK-VALOR1-ENT NUMERIC
+           MOVE WRK-VALOR1-ENT TO WRK-VALOR1
+           PERFORM 0117-GRAVA-CORRECAO
+       END-IF.
+
+       0116-RECEBE-VALOR1-CORRIGIDO SECTION.
+       DISPLAY "DIGITE O NOVO VALOR1 "
+       ACCEPT WRK-VALOR1-ENT.
+       IF WRK-VALOR1-ENT NOT NUMERIC
+           DISPLAY "VALOR INVALIDO - DIGITE APENAS NUMEROS"
+           MOVE "WRK-VALOR1-ENT" TO WRK-EXC-CAMPO
+           MOVE "VALOR1 CORRIGIDO NAO NUMERICO NO ACCEPT"
+                                 TO WRK-EXC-DESCRICAO
+           PERFORM 0119-GRAVA-EXCECAO
+       END-IF.
+
+       0119-GRAVA-EXCECAO     SECTION.
+       MOVE WRK-FONTE-PROGRAMA TO EXC-PROGRAMA.
+       MOVE WRK-EXC-CAMPO      TO EXC-CAMPO.
+       MOVE WRK-EXC-DESCRICAO  TO EXC-DESCRICAO.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE WRK-DATA-HORA      TO EXC-DATA-HORA.
+       WRITE REG-EXCPTLOG.
+
+       0117-GRAVA-CORRECAO    SECTION.
+       OPEN EXTEND CORRECAO-FILE.
+       IF WRK-FS-CORRECAO = "35"
+           OPEN OUTPUT CORRECAO-FILE
+           CLOSE CORRECAO-FILE
+           OPEN EXTEND CORRECAO-FILE
+       END-IF.
+       MOVE WRK-VALOR1-ORIGINAL TO COR-VALOR-ORIGINAL.
+       MOVE WRK-VALOR1          TO COR-VALOR-NOVO.
+       MOVE WRK-MOTIVO-CORRECAO TO COR-MOTIVO.
+       MOVE WRK-OPERADOR        TO COR-OPERADOR.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE WRK-DATA-HORA       TO COR-DATA-HORA.
+       WRITE REG-CORRECAO.
+       CLOSE CORRECAO-FILE.
+
+       0120-RECEBE-VALOR2     SECTION.
+       DISPLAY "DIGITE VALOR 2"
+       ACCEPT WRK-VALOR2-ENT.
+       IF WRK-VALOR2-ENT NOT NUMERIC
+           DISPLAY "VALOR INVALIDO - DIGITE APENAS NUMEROS"
+           MOVE "WRK-VALOR2-ENT" TO WRK-EXC-CAMPO
+           MOVE "VALOR2 NAO NUMERICO NO ACCEPT"
+                                 TO WRK-EXC-DESCRICAO
+           PERFORM 0119-GRAVA-EXCECAO
+       END-IF.
        0200-MOSTRA     SECTION.
        DISPLAY "RESULTADO" WRK-RESULTADO.
-       DISPLAY "VALOR0 - TEXTO " WRK-VALOR0.
+       IF WRK-RESULTADO < 0
+           PERFORM 0250-GRAVA-EXCECAO
+       END-IF.
+
+       0250-GRAVA-EXCECAO       SECTION.
+       DISPLAY "RESULTADO NEGATIVO - ENCAMINHADO PARA REVISAO".
+       OPEN EXTEND EXCECAO-FILE.
+       IF WRK-FS-EXCECAO = "35"
+           OPEN OUTPUT EXCECAO-FILE
+           CLOSE EXCECAO-FILE
+           OPEN EXTEND EXCECAO-FILE
+       END-IF.
+       MOVE WRK-VALOR1        TO REL-EXC-VALOR1.
+       MOVE WRK-VALOR2        TO REL-EXC-VALOR2.
+       MOVE WRK-RESULTADO     TO REL-EXC-RESULTADO.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE WRK-DATA-HORA     TO REL-EXC-DATA-HORA.
+       WRITE REL-EXCECAO.
+       CLOSE EXCECAO-FILE.
 
        0300-FINALIZAR           SECTION.
-            STOP RUN.
+       CLOSE EXCPTLOG-FILE.
