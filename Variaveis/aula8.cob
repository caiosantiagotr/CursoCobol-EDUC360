@@ -5,29 +5,373 @@
       *==  Objetivo: 1o Contato com Cobol
       *==  Data: 23/05/2025
       *==  Observacoes:
+      *==   23/05/2025 CAS - Versao original (ACCEPT sem validacao).
+      *==   23/05/2025 CAS - Rejeita idade fora da faixa de trabalho
+      *==                    e salario zerado, voltando a pedir o
+      *==                    campo em vez de aceitar o valor invalido.
+      *==   23/05/2025 CAS - Grava no RUNLOG qual fonte gerou o
+      *==                    modulo AULA8 que rodou (varios fontes
+      *==                    compilam com o mesmo PROGRAM-ID).
+      *==   23/05/2025 CAS - Passa a usar o layout compartilhado
+      *==                    EMPREGRC (o mesmo do ESTRUTURACOBOL)
+      *==                    em vez de campos WRK- proprios, para
+      *==                    nao manter dois registros de pessoa
+      *==                    divergentes.
+      *==   23/05/2025 CAS - Passa a gravar cada funcionario no
+      *==                    arquivo mestre EMPREGADOS-FILE (em
+      *==                    lote, um ou mais por execucao), para
+      *==                    que a folha de pagamento (FOLHAPG)
+      *==                    tenha de onde ler os salarios.
+      *==   23/05/2025 CAS - Exibe o salario digitado com a mascara
+      *==                    monetaria padrao do copybook MOEDAED.
+      *==   23/05/2025 CAS - Grava checkpoint da cadeia ESTRUTURACOBOL
+      *==                    -> AULA8 -> AULA10 apos cada gravacao,
+      *==                    para permitir restart sem reprocessar o
+      *==                    lote inteiro em caso de abend.
+      *==   23/05/2025 CAS - Pede a quantidade e o total de salarios
+      *==                    esperados no inicio do lote e confere
+      *==                    contra o que foi realmente capturado ao
+      *==                    final, com relatorio de divergencia se
+      *==                    nao bater.
+      *==   23/05/2025 CAS - Substitui os prompts DISPLAY/ACCEPT em
+      *==                    sequencia por uma tela unica (SCREEN
+      *==                    SECTION) com matricula, nome, idade e
+      *==                    salario, para o operador ver e corrigir
+      *==                    o registro inteiro antes de confirmar.
+      *==   23/05/2025 CAS - Rejeita nome em branco (so espacos) e
+      *==                    volta a pedir a tela em vez de aceitar o
+      *==                    registro sem identificacao.
+      *==   23/05/2025 CAS - Re-cadastro de uma matricula existente
+      *==                    passa a atualizar o salario (guardando o
+      *==                    anterior) em vez de so recusar a gravacao.
+      *==   23/05/2025 CAS - Passa a capturar a filial do funcionario
+      *==                    na mesma tela, para permitir folha de
+      *==                    pagamento por local (RELFILIA).
+      *==   23/05/2025 CAS - Passa a gravar toda rejeicao de validacao
+      *==                    no log diario de excecoes compartilhado
+      *==                    (EXCPTLOG), alem de exibir na tela.
+      *==   23/05/2025 CAS - Reprompt de idade/salario/filial volta a
+      *==                    reexibir a TELA-CADASTRO inteira em vez
+      *==                    de cair para DISPLAY/ACCEPT avulso, para
+      *==                    o operador continuar vendo o registro
+      *==                    completo ao corrigir um campo invalido.
+      *==   23/05/2025 CAS - Um restart so restaurava WRK-CHK-QTDE; os
+      *==                    acumuladores de totais de controle
+      *==                    (WRK-CTL-QTDE-REAL/WRK-CTL-SALARIO-REAL)
+      *==                    voltavam a zero, entao 9100-BALANCEIA
+      *==                    comparava o total esperado do lote inteiro
+      *==                    contra so os registros do trecho retomado
+      *==                    e sempre acusava divergencia num lote
+      *==                    interrompido e retomado com sucesso. Passa
+      *==                    a restaurar WRK-CTL-QTDE-REAL a partir de
+      *==                    CHK-QTDE-PROCESSADA e WRK-CTL-SALARIO-REAL
+      *==                    a partir de CHK-TOTAL-ACUM (mesmo campo de
+      *==                    acumulado que o AULA10 ja usa), gravando o
+      *==                    total corrente em CHK-TOTAL-ACUM a cada
+      *==                    checkpoint.
       *======================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION       SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGDB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-MATRICULA
+               ALTERNATE RECORD KEY IS REG-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-FS-EMPREGADOS.
+           SELECT RUNLOG-FILE ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-PROGRAMA
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+           SELECT EXCPTLOG-FILE ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCPTLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "runlogrc.cpy".
+
+       FD  EMPREGADOS-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "empregrc.cpy".
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "chkptrc.cpy".
+
+       FD  EXCPTLOG-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "excplog.cpy".
 
        WORKING-STORAGE           SECTION.
+       COPY "runlogws.cpy".
+       77 WRK-FONTE-PROGRAMA PIC X(20) VALUE "AULA8-VARIAVEIS".
+       77 WRK-NOME-JOB       PIC X(20) VALUE "AULA8-VARIAVEIS".
+       77 WRK-CHK-PROGRAMA   PIC X(20) VALUE "AULA8".
+       77 WRK-FS-EMPREGADOS  PIC X(02) VALUE "00".
+       77 WRK-FS-CHECKPOINT  PIC X(02) VALUE "00".
+       77 WRK-FS-EXCPTLOG    PIC X(02) VALUE "00".
+       77 WRK-EXC-CAMPO      PIC X(15) VALUE SPACES.
+       77 WRK-EXC-DESCRICAO  PIC X(40) VALUE SPACES.
+       77 WRK-CHK-QTDE       PIC 9(07) VALUE ZEROS.
+       77 WRK-CHK-ACHOU      PIC X(01) VALUE "N".
+          88 WRK-CHK-EXISTE            VALUE "S".
+       77 WRK-RESP           PIC X(01) VALUE SPACES.
+       77 WRK-FIM            PIC X(01) VALUE "N".
+       77 WRK-CTL-QTDE-ESPERADA   PIC 9(05) VALUE ZEROS.
+       77 WRK-CTL-SALARIO-ESPERADO PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-CTL-QTDE-REAL       PIC 9(05) VALUE ZEROS.
+       77 WRK-CTL-SALARIO-REAL    PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-NOME-NOVO           PIC X(30) VALUE SPACES.
+       77 WRK-IDADE-NOVO          PIC 9(03) VALUE ZEROS.
+       77 WRK-SALARIO-NOVO        PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-FILIAL-NOVO         PIC 9(03) VALUE ZEROS.
+       01  WRK-SALARIO-ED-GRP.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==WRK-SALARIO-ED==.
+       01  WRK-CTL-ESPERADO-ED-GRP.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==WRK-CTL-ESPERADO-ED==.
+       01  WRK-CTL-REAL-ED-GRP.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==WRK-CTL-REAL-ED==.
 
-       77 WRK-NOME    PIC X(30)   VALUE SPACES.
-       77 WRK-IDADE   PIC 9(03)    VALUE ZEROS.
-       77 WRK-SALARIO PIC 9(08)V99 VALUE ZEROS.
+       SCREEN SECTION.
+       01  TELA-CADASTRO.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE "CADASTRO DE FUNCIONARIO".
+           05  LINE 03 COLUMN 01 VALUE "MATRICULA..:".
+           05  LINE 03 COLUMN 15 PIC 9(06) USING REG-MATRICULA.
+           05  LINE 04 COLUMN 01 VALUE "NOME.......:".
+           05  LINE 04 COLUMN 15 PIC X(30) USING REG-NOME.
+           05  LINE 05 COLUMN 01 VALUE "IDADE......:".
+           05  LINE 05 COLUMN 15 PIC 9(03) USING REG-IDADE.
+           05  LINE 06 COLUMN 01 VALUE "SALARIO....:".
+           05  LINE 06 COLUMN 15 PIC 9(08)V99 USING REG-SALARIO.
+           05  LINE 07 COLUMN 01 VALUE "FILIAL.....:".
+           05  LINE 07 COLUMN 15 PIC 9(03) USING REG-FILIAL.
 
        PROCEDURE DIVISION.
-       0100-RECEBE            SECTION.
-       DISPLAY "DIGITE SEU NOME "
-       ACCEPT WRK-NOME.
-       DISPLAY "DIGITE SUA IDADE"
-       ACCEPT WRK-IDADE.
-       DISPLAY "DIGITE SEU SALARIO"
-       ACCEPT WRK-SALARIO.
-       0200-MOSTRA               SECTION.
-       DISPLAY "NOME DIGITADO" WRK-NOME "IDADE" WRK-IDADE.
-       DISPLAY "SALARIO DIGITADO" WRK-SALARIO.
-       0300-FINALIZAR           SECTION.
+       0000-MAINLINE           SECTION.
+       PERFORM 0050-REGISTRA-EXECUCAO.
+       PERFORM 1000-INICIALIZAR.
+       PERFORM 2000-CAPTURA-FUNCIONARIO UNTIL WRK-FIM = "S".
+       PERFORM 9000-FINALIZAR.
        STOP RUN.
+
+       0050-REGISTRA-EXECUCAO  SECTION.
+       CALL "PROGRAM01" USING BY REFERENCE WRK-NOME-JOB.
+       OPEN EXTEND RUNLOG-FILE.
+       IF WRK-FS-RUNLOG = "35"
+           OPEN OUTPUT RUNLOG-FILE
+           CLOSE RUNLOG-FILE
+           OPEN EXTEND RUNLOG-FILE
+       END-IF.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE "AULA8"           TO RLOG-PROGRAMA.
+       MOVE WRK-FONTE-PROGRAMA TO RLOG-FONTE.
+       MOVE WRK-DH-ANO        TO RLOG-ANO.
+       MOVE WRK-DH-MES        TO RLOG-MES.
+       MOVE WRK-DH-DIA        TO RLOG-DIA.
+       MOVE WRK-DH-HORA       TO RLOG-HORA.
+       MOVE WRK-DH-MINUTO     TO RLOG-MINUTO.
+       MOVE WRK-DH-SEGUNDO    TO RLOG-SEGUNDO.
+       WRITE REG-RUNLOG.
+       CLOSE RUNLOG-FILE.
+
+       1000-INICIALIZAR        SECTION.
+       OPEN I-O EMPREGADOS-FILE.
+       IF WRK-FS-EMPREGADOS = "35"
+           OPEN OUTPUT EMPREGADOS-FILE
+           CLOSE EMPREGADOS-FILE
+           OPEN I-O EMPREGADOS-FILE
+       END-IF.
+       OPEN I-O CHECKPOINT-FILE.
+       IF WRK-FS-CHECKPOINT = "35"
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           OPEN I-O CHECKPOINT-FILE
+       END-IF.
+       OPEN EXTEND EXCPTLOG-FILE.
+       IF WRK-FS-EXCPTLOG = "35"
+           OPEN OUTPUT EXCPTLOG-FILE
+           CLOSE EXCPTLOG-FILE
+           OPEN EXTEND EXCPTLOG-FILE
+       END-IF.
+       PERFORM 1050-LE-CHECKPOINT.
+       PERFORM 1060-RECEBE-TOTAIS-CONTROLE.
+
+       1050-LE-CHECKPOINT      SECTION.
+       MOVE WRK-CHK-PROGRAMA TO CHK-PROGRAMA.
+       READ CHECKPOINT-FILE KEY IS CHK-PROGRAMA
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE "S" TO WRK-CHK-ACHOU
+               MOVE CHK-QTDE-PROCESSADA TO WRK-CHK-QTDE
+               MOVE CHK-QTDE-PROCESSADA TO WRK-CTL-QTDE-REAL
+               MOVE CHK-TOTAL-ACUM      TO WRK-CTL-SALARIO-REAL
+               DISPLAY "RETOMANDO APOS CHECKPOINT - ULTIMA "
+                       "MATRICULA CONFIRMADA " CHK-ULTIMA-CHAVE
+                       " (" CHK-QTDE-PROCESSADA " REGISTROS)"
+       END-READ.
+
+       1060-RECEBE-TOTAIS-CONTROLE SECTION.
+       DISPLAY "QUANTIDADE DE FUNCIONARIOS ESPERADA NESTE LOTE"
+       ACCEPT WRK-CTL-QTDE-ESPERADA.
+       DISPLAY "TOTAL DE SALARIOS ESPERADO NESTE LOTE"
+       ACCEPT WRK-CTL-SALARIO-ESPERADO.
+
+       2000-CAPTURA-FUNCIONARIO SECTION.
+       PERFORM 2100-RECEBE.
+       PERFORM 2200-GRAVA.
+       PERFORM 2300-PERGUNTA-CONTINUA.
+
+       2100-RECEBE             SECTION.
+       PERFORM 2105-RECEBE-TELA UNTIL NOT REG-NOME-INVALIDO.
+       PERFORM 2110-RECEBE-IDADE UNTIL NOT REG-IDADE-FORA-FAIXA.
+       PERFORM 2120-RECEBE-SALARIO UNTIL NOT REG-SALARIO-INVALIDO.
+       PERFORM 2130-RECEBE-FILIAL UNTIL NOT REG-FILIAL-INVALIDA.
+
+       2105-RECEBE-TELA         SECTION.
+       DISPLAY TELA-CADASTRO.
+       ACCEPT TELA-CADASTRO.
+       IF REG-NOME-INVALIDO
+           DISPLAY "NOME NAO PODE FICAR EM BRANCO - REDIGITE"
+           MOVE "REG-NOME"       TO WRK-EXC-CAMPO
+           MOVE "NOME EM BRANCO NA TELA DE CADASTRO"
+                                 TO WRK-EXC-DESCRICAO
+           PERFORM 2900-GRAVA-EXCECAO
+       END-IF.
+
+       2110-RECEBE-IDADE       SECTION.
+       DISPLAY TELA-CADASTRO.
+       ACCEPT TELA-CADASTRO.
+       IF REG-IDADE-FORA-FAIXA
+           DISPLAY "IDADE FORA DA FAIXA PERMITIDA (016 A 075)"
+           MOVE "REG-IDADE"      TO WRK-EXC-CAMPO
+           MOVE "IDADE FORA DA FAIXA PERMITIDA"
+                                 TO WRK-EXC-DESCRICAO
+           PERFORM 2900-GRAVA-EXCECAO
+       END-IF.
+
+       2120-RECEBE-SALARIO     SECTION.
+       DISPLAY TELA-CADASTRO.
+       ACCEPT TELA-CADASTRO.
+       IF REG-SALARIO-INVALIDO
+           DISPLAY "SALARIO NAO PODE SER ZERO - REDIGITE"
+           MOVE "REG-SALARIO"    TO WRK-EXC-CAMPO
+           MOVE "SALARIO ZERADO NA CAPTURA"
+                                 TO WRK-EXC-DESCRICAO
+           PERFORM 2900-GRAVA-EXCECAO
+       END-IF.
+
+       2130-RECEBE-FILIAL      SECTION.
+       DISPLAY TELA-CADASTRO.
+       ACCEPT TELA-CADASTRO.
+       IF REG-FILIAL-INVALIDA
+           DISPLAY "FILIAL NAO PODE SER ZERO - REDIGITE"
+           MOVE "REG-FILIAL"     TO WRK-EXC-CAMPO
+           MOVE "FILIAL ZERADA NA CAPTURA"
+                                 TO WRK-EXC-DESCRICAO
+           PERFORM 2900-GRAVA-EXCECAO
+       END-IF.
+
+       2900-GRAVA-EXCECAO      SECTION.
+       MOVE WRK-NOME-JOB       TO EXC-PROGRAMA.
+       MOVE WRK-EXC-CAMPO      TO EXC-CAMPO.
+       MOVE WRK-EXC-DESCRICAO  TO EXC-DESCRICAO.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE WRK-DATA-HORA      TO EXC-DATA-HORA.
+       WRITE REG-EXCPTLOG.
+
+       2200-GRAVA               SECTION.
+       MOVE REG-NOME    TO WRK-NOME-NOVO.
+       MOVE REG-IDADE   TO WRK-IDADE-NOVO.
+       MOVE REG-SALARIO TO WRK-SALARIO-NOVO.
+       MOVE REG-FILIAL  TO WRK-FILIAL-NOVO.
+       WRITE REG-EMPREGADO
+           INVALID KEY
+               PERFORM 2205-ATUALIZA-EXISTENTE
+           NOT INVALID KEY
+               PERFORM 2210-MOSTRA
+               PERFORM 2220-ACUMULA-CONTROLE
+               PERFORM 2250-ATUALIZA-CHECKPOINT
+       END-WRITE.
+
+       2205-ATUALIZA-EXISTENTE  SECTION.
+       READ EMPREGADOS-FILE KEY IS REG-MATRICULA
+           INVALID KEY
+               DISPLAY "MATRICULA JA CADASTRADA - NAO GRAVADO"
+           NOT INVALID KEY
+               MOVE REG-SALARIO      TO REG-SALARIO-ANTERIOR
+               MOVE WRK-NOME-NOVO    TO REG-NOME
+               MOVE WRK-IDADE-NOVO   TO REG-IDADE
+               MOVE WRK-SALARIO-NOVO TO REG-SALARIO
+               MOVE WRK-FILIAL-NOVO  TO REG-FILIAL
+               REWRITE REG-EMPREGADO
+               DISPLAY "MATRICULA JA CADASTRADA - SALARIO ATUALIZADO"
+               PERFORM 2210-MOSTRA
+               PERFORM 2220-ACUMULA-CONTROLE
+               PERFORM 2250-ATUALIZA-CHECKPOINT
+       END-READ.
+
+       2220-ACUMULA-CONTROLE    SECTION.
+       ADD 1              TO WRK-CTL-QTDE-REAL.
+       ADD REG-SALARIO    TO WRK-CTL-SALARIO-REAL.
+
+       2250-ATUALIZA-CHECKPOINT SECTION.
+       ADD 1 TO WRK-CHK-QTDE.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE WRK-CHK-PROGRAMA   TO CHK-PROGRAMA.
+       MOVE REG-MATRICULA      TO CHK-ULTIMA-CHAVE.
+       MOVE WRK-CHK-QTDE       TO CHK-QTDE-PROCESSADA.
+       MOVE WRK-CTL-SALARIO-REAL TO CHK-TOTAL-ACUM.
+       MOVE WRK-DATA-HORA      TO CHK-DATA-HORA.
+       IF WRK-CHK-EXISTE
+           REWRITE REG-CHECKPOINT
+       ELSE
+           WRITE REG-CHECKPOINT
+           MOVE "S" TO WRK-CHK-ACHOU
+       END-IF.
+
+       2210-MOSTRA              SECTION.
+       DISPLAY "NOME DIGITADO" REG-NOME "IDADE" REG-IDADE.
+       MOVE REG-SALARIO TO WRK-SALARIO-ED.
+       DISPLAY "SALARIO DIGITADO" WRK-SALARIO-ED.
+
+       2300-PERGUNTA-CONTINUA   SECTION.
+       DISPLAY "DESEJA CADASTRAR OUTRO FUNCIONARIO (S/N) "
+       ACCEPT WRK-RESP.
+       IF WRK-RESP NOT = "S"
+           MOVE "S" TO WRK-FIM
+       END-IF.
+
+       9000-FINALIZAR           SECTION.
+       PERFORM 9100-BALANCEIA.
+       CLOSE EMPREGADOS-FILE.
+       CLOSE CHECKPOINT-FILE.
+       CLOSE EXCPTLOG-FILE.
+
+       9100-BALANCEIA           SECTION.
+       IF WRK-CTL-QTDE-REAL NOT = WRK-CTL-QTDE-ESPERADA
+          OR WRK-CTL-SALARIO-REAL NOT = WRK-CTL-SALARIO-ESPERADO
+           DISPLAY "*** DIVERGENCIA NOS TOTAIS DE CONTROLE ***"
+           DISPLAY "QUANTIDADE ESPERADA " WRK-CTL-QTDE-ESPERADA
+                   " CAPTURADA " WRK-CTL-QTDE-REAL
+           MOVE WRK-CTL-SALARIO-ESPERADO TO WRK-CTL-ESPERADO-ED
+           MOVE WRK-CTL-SALARIO-REAL     TO WRK-CTL-REAL-ED
+           DISPLAY "SALARIO ESPERADO " WRK-CTL-ESPERADO-ED
+                   " CAPTURADO " WRK-CTL-REAL-ED
+       ELSE
+           DISPLAY "TOTAIS DE CONTROLE CONFEREM"
+       END-IF.
