@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELREAJU.
+      *=====================================================
+      *==   Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Relatorio de reajustes salariais, listando
+      *==            os funcionarios cujo salario foi alterado
+      *==            (aumento ou reducao) desde o ultimo
+      *==            cadastro, a partir do salario anterior
+      *==            guardado pelo AULA8 no arquivo mestre de
+      *==            funcionarios.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao.
+      *==   23/05/2025 CAS - Declara a mesma ALTERNATE RECORD KEY de
+      *==                    REG-NOME que o ESTRUTURACOBOL usa neste
+      *==                    mesmo EMPREGDB, para o layout do indexado
+      *==                    ficar identico nao importa qual programa
+      *==                    o cria primeiro.
+      *==   23/05/2025 CAS - Confere o FILE STATUS do OPEN INPUT do
+      *==                    arquivo mestre; se ainda nao existir
+      *==                    nenhum funcionario cadastrado, encerra
+      *==                    com relatorio vazio e mensagem, em vez
+      *==                    de tentar ler um arquivo nao aberto.
+      *==                    Ajustado tambem os FILLER de REL-DETALHE
+      *==                    e encolhido REL-DET-TIPO para 7 posicoes
+      *==                    (tamanho exato de AUMENTO/REDUCAO), pois
+      *==                    o grupo somava 86 bytes contra os 80 de
+      *==                    REL-LINHA e a sobra estava caindo dentro
+      *==                    do proprio REL-DET-TIPO, truncando o
+      *==                    texto impresso.
+      *======================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGDB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-MATRICULA
+               ALTERNATE RECORD KEY IS REG-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-FS-EMPREGADOS.
+           SELECT RELATORIO-FILE ASSIGN TO "RELREAJU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "empregrc.cpy".
+
+       FD  RELATORIO-FILE
+           LABEL RECORD IS STANDARD.
+       01  REL-LINHA               PIC X(80).
+       01  REL-CABECALHO.
+           05  FILLER              PIC X(30)
+                   VALUE "RELATORIO DE REAJUSTES".
+           05  FILLER              PIC X(50) VALUE SPACES.
+       01  REL-DETALHE.
+           05  REL-DET-MATRICULA   PIC 9(06).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  REL-DET-NOME        PIC X(30).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-DET-SALARIO-ANT==.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-DET-SALARIO-NOVO==.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  REL-DET-TIPO        PIC X(07).
+
+       WORKING-STORAGE           SECTION.
+       77 WRK-NOME-JOB          PIC X(20) VALUE "RELREAJU".
+       77 WRK-FS-EMPREGADOS     PIC X(02) VALUE "00".
+       77 WRK-FS-RELATORIO      PIC X(02) VALUE "00".
+       77 WRK-EOF               PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE            SECTION.
+       CALL "PROGRAM01" USING BY REFERENCE WRK-NOME-JOB.
+       PERFORM 1000-INICIALIZAR.
+       PERFORM 0200-VERIFICA-REAJUSTE UNTIL WRK-EOF = "S".
+       PERFORM 9000-FINALIZAR.
+       STOP RUN.
+
+       1000-INICIALIZAR         SECTION.
+       OPEN INPUT EMPREGADOS-FILE.
+       OPEN OUTPUT RELATORIO-FILE.
+       WRITE REL-LINHA FROM REL-CABECALHO.
+       IF WRK-FS-EMPREGADOS = "35"
+           DISPLAY "NENHUM FUNCIONARIO CADASTRADO - "
+                   "RELATORIO EMITIDO EM BRANCO"
+           MOVE "S" TO WRK-EOF
+       ELSE
+           PERFORM 0100-RECEBE
+       END-IF.
+
+       0100-RECEBE              SECTION.
+       READ EMPREGADOS-FILE NEXT RECORD
+           AT END
+               MOVE "S" TO WRK-EOF
+       END-READ.
+
+       0200-VERIFICA-REAJUSTE   SECTION.
+       IF REG-SALARIO-ANTERIOR NOT = ZEROS
+          AND REG-SALARIO-ANTERIOR NOT = REG-SALARIO
+           MOVE REG-MATRICULA        TO REL-DET-MATRICULA
+           MOVE REG-NOME             TO REL-DET-NOME
+           MOVE REG-SALARIO-ANTERIOR TO REL-DET-SALARIO-ANT
+           MOVE REG-SALARIO          TO REL-DET-SALARIO-NOVO
+           IF REG-SALARIO > REG-SALARIO-ANTERIOR
+               MOVE "AUMENTO" TO REL-DET-TIPO
+           ELSE
+               MOVE "REDUCAO" TO REL-DET-TIPO
+           END-IF
+           WRITE REL-LINHA FROM REL-DETALHE
+       END-IF.
+       PERFORM 0100-RECEBE.
+
+       9000-FINALIZAR           SECTION.
+       IF WRK-FS-EMPREGADOS NOT = "35"
+           CLOSE EMPREGADOS-FILE
+       END-IF.
+       CLOSE RELATORIO-FILE.
