@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHAPG.
+      *=====================================================
+      *==   Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Relatorio de folha de pagamento a partir
+      *==            do arquivo mestre de funcionarios gravado
+      *==            pelo ESTRUTURACOBOL e pelo AULA8, com quebra
+      *==            de pagina e totalizacao.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao.
+      *==   23/05/2025 CAS - Usa a mascara monetaria padrao do
+      *==                    copybook MOEDAED em vez de uma PIC
+      *==                    editada propria.
+      *==   23/05/2025 CAS - Confere o FILE STATUS do OPEN INPUT do
+      *==                    arquivo mestre; se ainda nao existir
+      *==                    nenhum funcionario cadastrado, encerra
+      *==                    com relatorio vazio e mensagem, em vez
+      *==                    de tentar ler um arquivo nao aberto.
+      *==   23/05/2025 CAS - Declara a mesma ALTERNATE RECORD KEY de
+      *==                    REG-NOME que o ESTRUTURACOBOL usa neste
+      *==                    mesmo EMPREGDB, para o layout do indexado
+      *==                    ficar identico nao importa qual programa
+      *==                    o cria primeiro.
+      *======================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGDB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-MATRICULA
+               ALTERNATE RECORD KEY IS REG-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-FS-EMPREGADOS.
+           SELECT RELATORIO-FILE ASSIGN TO "RELFOPAG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "empregrc.cpy".
+
+       FD  RELATORIO-FILE
+           LABEL RECORD IS STANDARD.
+       01  REL-LINHA               PIC X(80).
+       01  REL-CABECALHO.
+           05  FILLER              PIC X(20) VALUE "FOLHA DE PAGAMENTO".
+           05  FILLER              PIC X(10) VALUE " PAGINA: ".
+           05  REL-CAB-PAGINA      PIC ZZ9.
+           05  FILLER              PIC X(47) VALUE SPACES.
+       01  REL-DETALHE.
+           05  REL-DET-MATRICULA   PIC 9(06).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  REL-DET-NOME        PIC X(30).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-DET-SALARIO==.
+           05  FILLER              PIC X(22) VALUE SPACES.
+       01  REL-TOTAL.
+           05  FILLER              PIC X(20) VALUE "TOTAL DA FOLHA: ".
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-TOT-SALARIO==.
+           05  FILLER              PIC X(44) VALUE SPACES.
+
+       WORKING-STORAGE           SECTION.
+       77 WRK-NOME-JOB          PIC X(20) VALUE "FOLHAPG".
+       77 WRK-FS-EMPREGADOS     PIC X(02) VALUE "00".
+       77 WRK-FS-RELATORIO      PIC X(02) VALUE "00".
+       77 WRK-EOF               PIC X(01) VALUE "N".
+       77 WRK-LINHAS-PAGINA     PIC 9(02) VALUE ZEROS.
+       77 WRK-MAX-LINHAS        PIC 9(02) VALUE 20.
+       77 WRK-PAGINA            PIC 9(03) VALUE ZEROS.
+       77 WRK-TOTAL-FOLHA       PIC 9(10)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE            SECTION.
+       CALL "PROGRAM01" USING BY REFERENCE WRK-NOME-JOB.
+       PERFORM 1000-INICIALIZAR.
+       PERFORM 0200-IMPRIME-LINHA UNTIL WRK-EOF = "S".
+       PERFORM 9000-FINALIZAR.
+       STOP RUN.
+
+       1000-INICIALIZAR         SECTION.
+       OPEN INPUT EMPREGADOS-FILE.
+       OPEN OUTPUT RELATORIO-FILE.
+       PERFORM 0150-CABECALHO.
+       IF WRK-FS-EMPREGADOS = "35"
+           DISPLAY "NENHUM FUNCIONARIO CADASTRADO - "
+                   "RELATORIO EMITIDO EM BRANCO"
+           MOVE "S" TO WRK-EOF
+       ELSE
+           PERFORM 0100-RECEBE
+       END-IF.
+
+       0100-RECEBE              SECTION.
+       READ EMPREGADOS-FILE NEXT RECORD
+           AT END
+               MOVE "S" TO WRK-EOF
+       END-READ.
+
+       0150-CABECALHO           SECTION.
+       ADD 1 TO WRK-PAGINA.
+       MOVE ZEROS TO WRK-LINHAS-PAGINA.
+       MOVE WRK-PAGINA TO REL-CAB-PAGINA.
+       WRITE REL-LINHA FROM REL-CABECALHO.
+
+       0200-IMPRIME-LINHA       SECTION.
+       IF WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS
+           PERFORM 0150-CABECALHO
+       END-IF.
+       MOVE REG-MATRICULA TO REL-DET-MATRICULA.
+       MOVE REG-NOME      TO REL-DET-NOME.
+       MOVE REG-SALARIO   TO REL-DET-SALARIO.
+       WRITE REL-LINHA FROM REL-DETALHE.
+       ADD 1 TO WRK-LINHAS-PAGINA.
+       ADD REG-SALARIO TO WRK-TOTAL-FOLHA.
+       PERFORM 0100-RECEBE.
+
+       0300-TRAILER             SECTION.
+       MOVE WRK-TOTAL-FOLHA TO REL-TOT-SALARIO.
+       WRITE REL-LINHA FROM REL-TOTAL.
+
+       9000-FINALIZAR           SECTION.
+       PERFORM 0300-TRAILER.
+       IF WRK-FS-EMPREGADOS NOT = "35"
+           CLOSE EMPREGADOS-FILE
+       END-IF.
+       CLOSE RELATORIO-FILE.
