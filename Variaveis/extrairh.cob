@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRAIRH.
+      *=====================================================
+      *==   Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Exporta os funcionarios cadastrados pelo
+      *==            ESTRUTURACOBOL e pelo AULA8 para um extrato
+      *==            de largura fixa, no layout esperado pela
+      *==            interface do RH/folha de pagamento no
+      *==            mainframe, para acabar com a redigitacao
+      *==            manual das mesmas matriculas no outro
+      *==            sistema a cada folha.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao.
+      *==   23/05/2025 CAS - Declara a mesma ALTERNATE RECORD KEY de
+      *==                    REG-NOME que o ESTRUTURACOBOL usa neste
+      *==                    mesmo EMPREGDB, para o layout do indexado
+      *==                    ficar identico nao importa qual programa
+      *==                    o cria primeiro.
+      *==   23/05/2025 CAS - Confere o FILE STATUS do OPEN INPUT do
+      *==                    arquivo mestre; se ainda nao existir
+      *==                    nenhum funcionario cadastrado, encerra
+      *==                    sem gerar extrato, em vez de tentar ler
+      *==                    um arquivo nao aberto.
+      *======================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION       SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGDB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-MATRICULA
+               ALTERNATE RECORD KEY IS REG-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-FS-EMPREGADOS.
+           SELECT EXTRATO-FILE ASSIGN TO "EXTRATRH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXTRATO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "empregrc.cpy".
+
+       FD  EXTRATO-FILE
+           LABEL RECORD IS STANDARD.
+       01  REG-EXTRATO-RH.
+           05  EXT-MATRICULA          PIC 9(06).
+           05  EXT-NOME               PIC X(30).
+           05  EXT-IDADE              PIC 9(03).
+           05  EXT-SALARIO            PIC 9(08)V99.
+
+       WORKING-STORAGE           SECTION.
+       77 WRK-NOME-JOB          PIC X(20) VALUE "EXTRAIRH".
+       77 WRK-FS-EMPREGADOS     PIC X(02) VALUE "00".
+       77 WRK-FS-EXTRATO        PIC X(02) VALUE "00".
+       77 WRK-EOF               PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE            SECTION.
+       CALL "PROGRAM01" USING BY REFERENCE WRK-NOME-JOB.
+       PERFORM 1000-INICIALIZAR.
+       PERFORM 0200-EXPORTA UNTIL WRK-EOF = "S".
+       PERFORM 9000-FINALIZAR.
+       STOP RUN.
+
+       1000-INICIALIZAR         SECTION.
+       OPEN INPUT EMPREGADOS-FILE.
+       OPEN OUTPUT EXTRATO-FILE.
+       IF WRK-FS-EMPREGADOS = "35"
+           DISPLAY "NENHUM FUNCIONARIO CADASTRADO - "
+                   "EXTRATO NAO GERADO"
+           MOVE "S" TO WRK-EOF
+       ELSE
+           PERFORM 0100-RECEBE
+       END-IF.
+
+       0100-RECEBE              SECTION.
+       READ EMPREGADOS-FILE NEXT RECORD
+           AT END
+               MOVE "S" TO WRK-EOF
+       END-READ.
+
+       0200-EXPORTA             SECTION.
+       MOVE REG-MATRICULA TO EXT-MATRICULA.
+       MOVE REG-NOME      TO EXT-NOME.
+       MOVE REG-IDADE     TO EXT-IDADE.
+       MOVE REG-SALARIO   TO EXT-SALARIO.
+       WRITE REG-EXTRATO-RH.
+       PERFORM 0100-RECEBE.
+
+       9000-FINALIZAR           SECTION.
+       IF WRK-FS-EMPREGADOS NOT = "35"
+           CLOSE EMPREGADOS-FILE
+       END-IF.
+       CLOSE EXTRATO-FILE.
