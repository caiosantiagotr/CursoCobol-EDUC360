@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELFILIA.
+      *=====================================================
+      *==   Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Relatorio de folha de pagamento por filial,
+      *==            subtotalizando REG-SALARIO por REG-FILIAL a
+      *==            partir do arquivo mestre de funcionarios
+      *==            gravado pelo ESTRUTURACOBOL e pelo AULA8.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao.
+      *==   23/05/2025 CAS - Declara a mesma ALTERNATE RECORD KEY de
+      *==                    REG-NOME que o ESTRUTURACOBOL usa neste
+      *==                    mesmo EMPREGDB, para o layout do indexado
+      *==                    ficar identico nao importa qual programa
+      *==                    o cria primeiro.
+      *==   23/05/2025 CAS - Confere o limite da tabela de filiais
+      *==                    (OCCURS 50) antes de incluir uma filial
+      *==                    nova, em vez de estourar a tabela quando
+      *==                    aparece a 51a filial distinta.
+      *==   23/05/2025 CAS - Confere o FILE STATUS do OPEN INPUT do
+      *==                    arquivo mestre; se ainda nao existir
+      *==                    nenhum funcionario cadastrado, encerra
+      *==                    com relatorio vazio e mensagem, em vez
+      *==                    de tentar ler um arquivo nao aberto.
+      *==                    Ajustado tambem o FILLER de REL-DETALHE,
+      *==                    que somava 82 bytes contra os 80 de
+      *==                    REL-LINHA, e removido o INDEXED BY de
+      *==                    WRK-TAB-ITEM, que nunca era usado (a
+      *==                    tabela e indexada por WRK-TAB-IDX).
+      *======================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGDB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-MATRICULA
+               ALTERNATE RECORD KEY IS REG-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-FS-EMPREGADOS.
+           SELECT RELATORIO-FILE ASSIGN TO "RELFILIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "empregrc.cpy".
+
+       FD  RELATORIO-FILE
+           LABEL RECORD IS STANDARD.
+       01  REL-LINHA               PIC X(80).
+       01  REL-CABECALHO.
+           05  FILLER              PIC X(30)
+                   VALUE "FOLHA DE PAGAMENTO POR FILIAL".
+           05  FILLER              PIC X(50) VALUE SPACES.
+       01  REL-DETALHE.
+           05  FILLER              PIC X(08) VALUE "FILIAL ".
+           05  REL-DET-FILIAL      PIC 9(03).
+           05  FILLER              PIC X(05) VALUE SPACES.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-DET-SALARIO==.
+           05  FILLER              PIC X(48) VALUE SPACES.
+
+       WORKING-STORAGE           SECTION.
+       77 WRK-NOME-JOB          PIC X(20) VALUE "RELFILIA".
+       77 WRK-FS-EMPREGADOS     PIC X(02) VALUE "00".
+       77 WRK-FS-RELATORIO      PIC X(02) VALUE "00".
+       77 WRK-EOF               PIC X(01) VALUE "N".
+       77 WRK-TAB-QTDE          PIC 9(03) VALUE ZEROS.
+       77 WRK-TAB-IDX           PIC 9(03) VALUE ZEROS.
+       77 WRK-TAB-ACHADO-IDX    PIC 9(03) VALUE ZEROS.
+       77 WRK-TAB-ACHOU         PIC X(01) VALUE "N".
+          88  WRK-TAB-ACHOU-SIM            VALUE "S".
+       01  WRK-TAB-FILIAIS.
+           05  WRK-TAB-ITEM     OCCURS 50 TIMES.
+               10  WRK-TAB-FILIAL  PIC 9(03) VALUE ZEROS.
+               10  WRK-TAB-TOTAL   PIC 9(09)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE            SECTION.
+       CALL "PROGRAM01" USING BY REFERENCE WRK-NOME-JOB.
+       PERFORM 1000-INICIALIZAR.
+       PERFORM 0200-ACUMULA UNTIL WRK-EOF = "S".
+       PERFORM 9000-FINALIZAR.
+       STOP RUN.
+
+       1000-INICIALIZAR         SECTION.
+       OPEN INPUT EMPREGADOS-FILE.
+       OPEN OUTPUT RELATORIO-FILE.
+       WRITE REL-LINHA FROM REL-CABECALHO.
+       IF WRK-FS-EMPREGADOS = "35"
+           DISPLAY "NENHUM FUNCIONARIO CADASTRADO - "
+                   "RELATORIO EMITIDO EM BRANCO"
+           MOVE "S" TO WRK-EOF
+       ELSE
+           PERFORM 0100-RECEBE
+       END-IF.
+
+       0100-RECEBE              SECTION.
+       READ EMPREGADOS-FILE NEXT RECORD
+           AT END
+               MOVE "S" TO WRK-EOF
+       END-READ.
+
+       0200-ACUMULA             SECTION.
+       MOVE "N" TO WRK-TAB-ACHOU.
+       PERFORM 0210-PROCURA-FILIAL
+           VARYING WRK-TAB-IDX FROM 1 BY 1
+           UNTIL WRK-TAB-IDX > WRK-TAB-QTDE
+              OR WRK-TAB-ACHOU-SIM.
+       IF WRK-TAB-ACHOU-SIM
+           ADD REG-SALARIO TO WRK-TAB-TOTAL(WRK-TAB-ACHADO-IDX)
+       ELSE
+           IF WRK-TAB-QTDE < 50
+               ADD 1 TO WRK-TAB-QTDE
+               MOVE REG-FILIAL  TO WRK-TAB-FILIAL(WRK-TAB-QTDE)
+               MOVE REG-SALARIO TO WRK-TAB-TOTAL(WRK-TAB-QTDE)
+           ELSE
+               DISPLAY "TABELA DE FILIAIS CHEIA - FILIAL "
+                       REG-FILIAL " IGNORADA NO SUBTOTAL"
+           END-IF
+       END-IF.
+       PERFORM 0100-RECEBE.
+
+       0210-PROCURA-FILIAL      SECTION.
+       IF WRK-TAB-FILIAL(WRK-TAB-IDX) = REG-FILIAL
+           MOVE "S"       TO WRK-TAB-ACHOU
+           MOVE WRK-TAB-IDX TO WRK-TAB-ACHADO-IDX
+       END-IF.
+
+       0300-TRAILER             SECTION.
+       PERFORM 0310-IMPRIME-FILIAL
+           VARYING WRK-TAB-IDX FROM 1 BY 1
+           UNTIL WRK-TAB-IDX > WRK-TAB-QTDE.
+
+       0310-IMPRIME-FILIAL      SECTION.
+       MOVE WRK-TAB-FILIAL(WRK-TAB-IDX) TO REL-DET-FILIAL.
+       MOVE WRK-TAB-TOTAL(WRK-TAB-IDX)  TO REL-DET-SALARIO.
+       WRITE REL-LINHA FROM REL-DETALHE.
+
+       9000-FINALIZAR           SECTION.
+       PERFORM 0300-TRAILER.
+       IF WRK-FS-EMPREGADOS NOT = "35"
+           CLOSE EMPREGADOS-FILE
+       END-IF.
+       CLOSE RELATORIO-FILE.
