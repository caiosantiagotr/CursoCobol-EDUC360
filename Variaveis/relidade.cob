@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELIDADE.
+      *=====================================================
+      *==   Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Relatorio-resumo de faixa etaria a partir do
+      *==            arquivo mestre de funcionarios gravado pelo
+      *==            ESTRUTURACOBOL e pelo AULA8, contando quantos
+      *==            funcionarios caem em cada faixa (menor de 18,
+      *==            de 18 a 59, 60 ou mais).
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao.
+      *==   23/05/2025 CAS - Declara a mesma ALTERNATE RECORD KEY de
+      *==                    REG-NOME que o ESTRUTURACOBOL usa neste
+      *==                    mesmo EMPREGDB, para o layout do indexado
+      *==                    ficar identico nao importa qual programa
+      *==                    o cria primeiro.
+      *==   23/05/2025 CAS - Confere o FILE STATUS do OPEN INPUT do
+      *==                    arquivo mestre; se ainda nao existir
+      *==                    nenhum funcionario cadastrado, encerra
+      *==                    com relatorio vazio e mensagem, em vez
+      *==                    de tentar ler um arquivo nao aberto.
+      *==                    Ajustado tambem o FILLER de REL-FAIXA/
+      *==                    REL-TOTAL, que somava 81 bytes contra os
+      *==                    80 de REL-LINHA.
+      *======================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION       SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGDB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-MATRICULA
+               ALTERNATE RECORD KEY IS REG-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-FS-EMPREGADOS.
+           SELECT RELATORIO-FILE ASSIGN TO "RELIDADE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "empregrc.cpy".
+
+       FD  RELATORIO-FILE
+           LABEL RECORD IS STANDARD.
+       01  REL-LINHA               PIC X(80).
+       01  REL-CABECALHO.
+           05  FILLER              PIC X(30)
+                   VALUE "RESUMO DE FAIXA ETARIA".
+           05  FILLER              PIC X(50) VALUE SPACES.
+       01  REL-FAIXA.
+           05  REL-FAIXA-DESCR     PIC X(20).
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  REL-FAIXA-QTDE      PIC ZZZZ9.
+           05  FILLER              PIC X(50) VALUE SPACES.
+       01  REL-TOTAL.
+           05  FILLER              PIC X(20) VALUE "TOTAL FUNCIONARIOS".
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  REL-TOTAL-QTDE      PIC ZZZZ9.
+           05  FILLER              PIC X(50) VALUE SPACES.
+
+       WORKING-STORAGE           SECTION.
+       77 WRK-NOME-JOB          PIC X(20) VALUE "RELIDADE".
+       77 WRK-FS-EMPREGADOS     PIC X(02) VALUE "00".
+       77 WRK-FS-RELATORIO      PIC X(02) VALUE "00".
+       77 WRK-EOF               PIC X(01) VALUE "N".
+       77 WRK-CNT-MENOR-18      PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-18-A-59       PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-60-OU-MAIS    PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-TOTAL         PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE            SECTION.
+       CALL "PROGRAM01" USING BY REFERENCE WRK-NOME-JOB.
+       PERFORM 1000-INICIALIZAR.
+       PERFORM 0200-CLASSIFICA UNTIL WRK-EOF = "S".
+       PERFORM 9000-FINALIZAR.
+       STOP RUN.
+
+       1000-INICIALIZAR         SECTION.
+       OPEN INPUT EMPREGADOS-FILE.
+       OPEN OUTPUT RELATORIO-FILE.
+       WRITE REL-LINHA FROM REL-CABECALHO.
+       IF WRK-FS-EMPREGADOS = "35"
+           DISPLAY "NENHUM FUNCIONARIO CADASTRADO - "
+                   "RELATORIO EMITIDO EM BRANCO"
+           MOVE "S" TO WRK-EOF
+       ELSE
+           PERFORM 0100-RECEBE
+       END-IF.
+
+       0100-RECEBE              SECTION.
+       READ EMPREGADOS-FILE NEXT RECORD
+           AT END
+               MOVE "S" TO WRK-EOF
+       END-READ.
+
+       0200-CLASSIFICA          SECTION.
+       ADD 1 TO WRK-CNT-TOTAL.
+       IF REG-IDADE < 018
+           ADD 1 TO WRK-CNT-MENOR-18
+       ELSE
+           IF REG-IDADE < 060
+               ADD 1 TO WRK-CNT-18-A-59
+           ELSE
+               ADD 1 TO WRK-CNT-60-OU-MAIS
+           END-IF
+       END-IF.
+       PERFORM 0100-RECEBE.
+
+       0300-TRAILER             SECTION.
+       MOVE "MENOR DE 18 ANOS" TO REL-FAIXA-DESCR.
+       MOVE WRK-CNT-MENOR-18   TO REL-FAIXA-QTDE.
+       WRITE REL-LINHA FROM REL-FAIXA.
+       MOVE "DE 18 A 59 ANOS"  TO REL-FAIXA-DESCR.
+       MOVE WRK-CNT-18-A-59    TO REL-FAIXA-QTDE.
+       WRITE REL-LINHA FROM REL-FAIXA.
+       MOVE "60 ANOS OU MAIS"  TO REL-FAIXA-DESCR.
+       MOVE WRK-CNT-60-OU-MAIS TO REL-FAIXA-QTDE.
+       WRITE REL-LINHA FROM REL-FAIXA.
+       MOVE WRK-CNT-TOTAL      TO REL-TOTAL-QTDE.
+       WRITE REL-LINHA FROM REL-TOTAL.
+
+       9000-FINALIZAR           SECTION.
+       PERFORM 0300-TRAILER.
+       IF WRK-FS-EMPREGADOS NOT = "35"
+           CLOSE EMPREGADOS-FILE
+       END-IF.
+       CLOSE RELATORIO-FILE.
