@@ -1,33 +1,360 @@
-              IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. AULA8.
       *=====================================================
       *==   Autor: Caio              EMPRESA: INFORMATICA
       *==  Objetivo: VARIAVEL COM SINAL
       *==  Data: 23/05/2025
       *==  Observacoes:
+      *==   23/05/2025 CAS - Versao original (ACCEPT unico por run).
+      *==   23/05/2025 CAS - Modo batch: le os pares de valores de
+      *==                    um arquivo de transacoes e grava um
+      *==                    relatorio com uma linha por transacao
+      *==                    mais o total geral, em vez de tratar
+      *==                    um unico par digitado no terminal.
+      *==   23/05/2025 CAS - Grava no RUNLOG qual fonte gerou o
+      *==                    modulo AULA8 que rodou (varios fontes
+      *==                    compilam com o mesmo PROGRAM-ID).
+      *==   23/05/2025 CAS - Detecta resultado fora da faixa que o
+      *==                    campo editado consegue representar e
+      *==                    grava excecao em vez de truncar calado.
+      *==   23/05/2025 CAS - Usa a mascara monetaria padrao do
+      *==                    copybook MOEDASED no resultado e no
+      *==                    total (o total corrigia so 6 digitos
+      *==                    de parte inteira, um a menos do que
+      *==                    WRK-TOTAL suporta).
+      *==   23/05/2025 CAS - Grava checkpoint da cadeia ESTRUTURACOBOL
+      *==                    -> AULA8 -> AULA10: um restart pula as
+      *==                    transacoes ja processadas em vez de
+      *==                    reprocessar o lote inteiro.
+      *==   23/05/2025 CAS - Grava cada calculo na trilha de auditoria
+      *==                    AUDITLOG (valores, resultado, operador e
+      *==                    timestamp), para reconciliacao posterior.
+      *==   23/05/2025 CAS - Confere se TRAN-VALOR1/TRAN-VALOR2 sao
+      *==                    numericos antes do COMPUTE; transacao com
+      *==                    valor nao numerico vira excecao em vez de
+      *==                    entrar num calculo com resultado
+      *==                    indefinido.
+      *==   23/05/2025 CAS - Passa a gravar toda excecao (nao numerico
+      *==                    ou overflow) tambem no log diario de
+      *==                    excecoes compartilhado (EXCPTLOG), alem
+      *==                    da propria trilha de auditoria AUDITLOG.
+      *==   23/05/2025 CAS - Restaura WRK-CONTADOR (nao so WRK-TOTAL) a
+      *==                    partir do checkpoint no restart, para o
+      *==                    contador do rodape do relatorio refletir o
+      *==                    lote inteiro e nao so o trecho retomado.
+      *==   23/05/2025 CAS - REL-VALOR1/REL-VALOR2 passam a usar a
+      *==                    mascara padrao MOEDAED (10 digitos
+      *==                    inteiros) em vez de uma PIC local de so
+      *==                    4, que truncava valores a partir de
+      *==                    10.000,00 na coluna do relatorio.
+      *==   23/05/2025 CAS - WRK-RESULTADO volta a ter uma casa a
+      *==                    menos que TRAN-VALOR1/TRAN-VALOR2 (04
+      *==                    digitos inteiros contra 05), para que a
+      *==                    deteccao de overflow do COMPUTE tenha um
+      *==                    caso real para pegar; do jeito que estava,
+      *==                    campo de saida do mesmo tamanho dos de
+      *==                    entrada nunca estourava.
+      *==   23/05/2025 CAS - Removida a checagem manual de FUNCTION
+      *==                    ABS(WRK-RESULTADO) apos o COMPUTE: era
+      *==                    codigo morto, pois o proprio ON SIZE ERROR
+      *==                    ja cobre todo caso em que o resultado nao
+      *==                    caberia em WRK-RESULTADO - se o COMPUTE
+      *==                    nao estourou, o ABS jamais poderia passar
+      *==                    de WRK-RESULTADO-MAX. Removido tambem o
+      *==                    77 WRK-RESULTADO-MAX, que so existia para
+      *==                    essa checagem.
       *======================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION       SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES-FILE ASSIGN TO "TRANLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANSACOES.
+           SELECT RELATORIO-FILE ASSIGN TO "RELAULA10"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+           SELECT RUNLOG-FILE ASSIGN TO "RUNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-PROGRAMA
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITLOG.
+           SELECT EXCPTLOG-FILE ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCPTLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUNLOG-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "runlogrc.cpy".
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "chkptrc.cpy".
+
+       FD  AUDITLOG-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "audlgrc.cpy".
+
+       FD  EXCPTLOG-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "excplog.cpy".
+
+       FD  TRANSACOES-FILE
+           LABEL RECORD IS STANDARD.
+       01  REG-TRANSACAO.
+           05  TRAN-VALOR1        PIC 9(05)V99.
+           05  TRAN-VALOR2        PIC 9(05)V99.
+
+       FD  RELATORIO-FILE
+           LABEL RECORD IS STANDARD.
+       01  REL-LINHA.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-VALOR1==.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-VALOR2==.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           COPY "moedased.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-RESULTADO==.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  REL-FLAG           PIC X(12) VALUE SPACES.
+       01  REL-LINHA-TOTAL.
+           05  FILLER             PIC X(15) VALUE "TOTAL GERAL:  ".
+           COPY "moedased.cpy"
+               REPLACING ==:CAMPO:== BY ==REL-TOTAL-ED==.
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  FILLER             PIC X(12) VALUE "TRANSACOES: ".
+           05  REL-CONTADOR-ED    PIC ZZZZ9.
+           05  FILLER             PIC X(10) VALUE SPACES.
 
        WORKING-STORAGE           SECTION.
-       77 WRK-VALOR1   PIC 9(05)v99       VALUE ZEROS.
-       77 WRK-VALOR2  PIC 9(05)v99        VALUE ZEROS.
-       77 WRK-RESULTADO PIC S9(05)v99     VALUE ZEROS.
-       77 WRK-RESULTADO-ED PIC -ZZ.ZZ9,99 VALUE ZEROS.
+       COPY "runlogws.cpy".
+       77 WRK-FONTE-PROGRAMA PIC X(20) VALUE "AULA10-VARIAVEIS".
+       77 WRK-NOME-JOB       PIC X(20) VALUE "AULA10-VARIAVEIS".
+       77 WRK-CHK-PROGRAMA   PIC X(20) VALUE "AULA10".
+       77 WRK-FS-TRANSACOES  PIC X(02) VALUE "00".
+       77 WRK-FS-RELATORIO   PIC X(02) VALUE "00".
+       77 WRK-FS-CHECKPOINT  PIC X(02) VALUE "00".
+       77 WRK-FS-AUDITLOG    PIC X(02) VALUE "00".
+       77 WRK-FS-EXCPTLOG    PIC X(02) VALUE "00".
+       77 WRK-EXC-DESCRICAO  PIC X(40) VALUE SPACES.
+       77 WRK-OPERADOR       PIC X(20) VALUE SPACES.
+       77 WRK-CHK-QTDE       PIC 9(07) VALUE ZEROS.
+       77 WRK-CHK-ACHOU      PIC X(01) VALUE "N".
+          88 WRK-CHK-EXISTE            VALUE "S".
+       77 WRK-CHK-PULAR      PIC 9(07) VALUE ZEROS.
+       77 WRK-EOF            PIC X(01) VALUE "N".
+       77 WRK-CONTADOR       PIC 9(05) VALUE ZEROS.
+       77 WRK-RESULTADO      PIC S9(04)v99     VALUE ZEROS.
+       01  WRK-RESULTADO-ED-GRP.
+           COPY "moedased.cpy"
+               REPLACING ==:CAMPO:== BY ==WRK-RESULTADO-ED==.
+       77 WRK-OVERFLOW       PIC X(01)         VALUE "N".
+           88 WRK-HOUVE-OVERFLOW             VALUE "S".
+       77 WRK-NAO-NUMERICO   PIC X(01)         VALUE "N".
+           88 WRK-HOUVE-NAO-NUMERICO         VALUE "S".
+       77 WRK-TOTAL          PIC S9(07)V99     VALUE ZEROS.
+       01  WRK-TOTAL-ED-GRP.
+           COPY "moedased.cpy"
+               REPLACING ==:CAMPO:== BY ==WRK-TOTAL-ED==.
 
        PROCEDURE DIVISION.
-       0100-RECEBE            SECTION.
-       DISPLAY "DIGITE VALOR 1 "
-       ACCEPT WRK-VALOR1.
-       DISPLAY "DIGITE VALOR 2"
-       ACCEPT WRK-VALOR2.
-       COMPUTE WRK-RESULTADO = WRK-VALOR1 - WRK-VALOR2.
-       MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
-       0200-MOSTRA     SECTION.
-       DISPLAY "RESULTADO" WRK-RESULTADO-ED.
-
-       0300-FINALIZAR           SECTION.
+       0000-MAINLINE          SECTION.
+       PERFORM 0050-REGISTRA-EXECUCAO.
+       PERFORM 1000-INICIALIZAR.
+       PERFORM 0200-MOSTRA UNTIL WRK-EOF = "S".
+       PERFORM 9000-FINALIZAR.
        STOP RUN.
+
+       0050-REGISTRA-EXECUCAO  SECTION.
+       CALL "PROGRAM01" USING BY REFERENCE WRK-NOME-JOB.
+       OPEN EXTEND RUNLOG-FILE.
+       IF WRK-FS-RUNLOG = "35"
+           OPEN OUTPUT RUNLOG-FILE
+           CLOSE RUNLOG-FILE
+           OPEN EXTEND RUNLOG-FILE
+       END-IF.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE "AULA8"           TO RLOG-PROGRAMA.
+       MOVE WRK-FONTE-PROGRAMA TO RLOG-FONTE.
+       MOVE WRK-DH-ANO        TO RLOG-ANO.
+       MOVE WRK-DH-MES        TO RLOG-MES.
+       MOVE WRK-DH-DIA        TO RLOG-DIA.
+       MOVE WRK-DH-HORA       TO RLOG-HORA.
+       MOVE WRK-DH-MINUTO     TO RLOG-MINUTO.
+       MOVE WRK-DH-SEGUNDO    TO RLOG-SEGUNDO.
+       WRITE REG-RUNLOG.
+       CLOSE RUNLOG-FILE.
+
+       1000-INICIALIZAR       SECTION.
+       ACCEPT WRK-OPERADOR FROM ENVIRONMENT "USER".
+       OPEN INPUT TRANSACOES-FILE.
+       OPEN EXTEND AUDITLOG-FILE.
+       IF WRK-FS-AUDITLOG = "35"
+           OPEN OUTPUT AUDITLOG-FILE
+           CLOSE AUDITLOG-FILE
+           OPEN EXTEND AUDITLOG-FILE
+       END-IF.
+       OPEN I-O CHECKPOINT-FILE.
+       IF WRK-FS-CHECKPOINT = "35"
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           OPEN I-O CHECKPOINT-FILE
+       END-IF.
+       OPEN EXTEND EXCPTLOG-FILE.
+       IF WRK-FS-EXCPTLOG = "35"
+           OPEN OUTPUT EXCPTLOG-FILE
+           CLOSE EXCPTLOG-FILE
+           OPEN EXTEND EXCPTLOG-FILE
+       END-IF.
+       PERFORM 1050-LE-CHECKPOINT.
+       IF WRK-CHK-EXISTE
+           OPEN EXTEND RELATORIO-FILE
+           MOVE WRK-CHK-QTDE TO WRK-CHK-PULAR
+           MOVE CHK-TOTAL-ACUM TO WRK-TOTAL
+           MOVE WRK-CHK-QTDE TO WRK-CONTADOR
+           PERFORM 1070-PULA-TRANSACAO
+               WRK-CHK-PULAR TIMES
+       ELSE
+           OPEN OUTPUT RELATORIO-FILE
+       END-IF.
+       PERFORM 0100-RECEBE.
+
+       1050-LE-CHECKPOINT     SECTION.
+       MOVE WRK-CHK-PROGRAMA TO CHK-PROGRAMA.
+       READ CHECKPOINT-FILE KEY IS CHK-PROGRAMA
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE "S" TO WRK-CHK-ACHOU
+               MOVE CHK-QTDE-PROCESSADA TO WRK-CHK-QTDE
+               DISPLAY "RETOMANDO APOS CHECKPOINT - "
+                       CHK-QTDE-PROCESSADA " TRANSACOES JA "
+                       "PROCESSADAS NESTE LOTE"
+       END-READ.
+
+       1070-PULA-TRANSACAO    SECTION.
+       READ TRANSACOES-FILE
+           AT END
+               MOVE "S" TO WRK-EOF
+       END-READ.
+
+       0100-RECEBE            SECTION.
+       READ TRANSACOES-FILE
+           AT END
+               MOVE "S" TO WRK-EOF
+       END-READ.
+
+       0200-MOSTRA            SECTION.
+       MOVE "N" TO WRK-OVERFLOW.
+       MOVE "N" TO WRK-NAO-NUMERICO.
+       IF TRAN-VALOR1 NOT NUMERIC OR TRAN-VALOR2 NOT NUMERIC
+           MOVE "S" TO WRK-NAO-NUMERICO
+       ELSE
+           COMPUTE WRK-RESULTADO = TRAN-VALOR1 - TRAN-VALOR2
+               ON SIZE ERROR
+                   MOVE "S" TO WRK-OVERFLOW
+           END-COMPUTE
+       END-IF.
+       ADD 1 TO WRK-CONTADOR.
+       MOVE TRAN-VALOR1 TO REL-VALOR1.
+       MOVE TRAN-VALOR2 TO REL-VALOR2.
+       MOVE SPACES TO REL-FLAG.
+       IF WRK-HOUVE-NAO-NUMERICO
+           DISPLAY "*** EXCECAO: VALOR NAO NUMERICO NA TRANSACAO ***"
+           MOVE ZEROS TO REL-RESULTADO
+           MOVE "**NAO-NUM**" TO REL-FLAG
+           MOVE "TRANSACAO COM VALOR NAO NUMERICO"
+                              TO WRK-EXC-DESCRICAO
+           PERFORM 0230-GRAVA-EXCECAO
+       ELSE
+           IF WRK-HOUVE-OVERFLOW
+               DISPLAY "*** EXCECAO: RESULTADO NAO REPRESENTAVEL ***"
+               MOVE ZEROS TO REL-RESULTADO
+               MOVE "**OVERFLOW**" TO REL-FLAG
+               MOVE "RESULTADO NAO REPRESENTAVEL NO EDITADO"
+                                  TO WRK-EXC-DESCRICAO
+               PERFORM 0230-GRAVA-EXCECAO
+           ELSE
+               MOVE WRK-RESULTADO TO WRK-RESULTADO-ED
+               MOVE WRK-RESULTADO TO REL-RESULTADO
+               ADD WRK-RESULTADO TO WRK-TOTAL
+               DISPLAY "RESULTADO" WRK-RESULTADO-ED
+           END-IF
+       END-IF.
+       WRITE REL-LINHA.
+       PERFORM 0225-GRAVA-AUDITORIA.
+       PERFORM 0250-ATUALIZA-CHECKPOINT.
+       PERFORM 0100-RECEBE.
+
+       0230-GRAVA-EXCECAO     SECTION.
+       MOVE WRK-CHK-PROGRAMA  TO EXC-PROGRAMA.
+       MOVE "REG-TRANSACAO"   TO EXC-CAMPO.
+       MOVE WRK-EXC-DESCRICAO TO EXC-DESCRICAO.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE WRK-DATA-HORA     TO EXC-DATA-HORA.
+       WRITE REG-EXCPTLOG.
+
+       0225-GRAVA-AUDITORIA   SECTION.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE WRK-CHK-PROGRAMA TO AUD-PROGRAMA.
+       MOVE TRAN-VALOR1      TO AUD-VALOR1.
+       MOVE TRAN-VALOR2      TO AUD-VALOR2.
+       IF WRK-HOUVE-NAO-NUMERICO OR WRK-HOUVE-OVERFLOW
+           MOVE ZEROS TO AUD-RESULTADO
+       ELSE
+           MOVE WRK-RESULTADO TO AUD-RESULTADO
+       END-IF.
+       MOVE WRK-OPERADOR     TO AUD-OPERADOR.
+       MOVE WRK-DATA-HORA    TO AUD-DATA-HORA.
+       WRITE REG-AUDITORIA.
+
+       0250-ATUALIZA-CHECKPOINT SECTION.
+       ADD 1 TO WRK-CHK-QTDE.
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+       MOVE WRK-CHK-PROGRAMA   TO CHK-PROGRAMA.
+       MOVE WRK-CONTADOR       TO CHK-ULTIMA-CHAVE.
+       MOVE WRK-CHK-QTDE       TO CHK-QTDE-PROCESSADA.
+       MOVE WRK-TOTAL          TO CHK-TOTAL-ACUM.
+       MOVE WRK-DATA-HORA      TO CHK-DATA-HORA.
+       IF WRK-CHK-EXISTE
+           REWRITE REG-CHECKPOINT
+       ELSE
+           WRITE REG-CHECKPOINT
+           MOVE "S" TO WRK-CHK-ACHOU
+       END-IF.
+
+       0300-TRAILER           SECTION.
+       MOVE WRK-TOTAL TO WRK-TOTAL-ED.
+       MOVE WRK-TOTAL TO REL-TOTAL-ED.
+       MOVE WRK-CONTADOR TO REL-CONTADOR-ED.
+       WRITE REL-LINHA-TOTAL.
+       DISPLAY "TOTAL GERAL" WRK-TOTAL-ED " TRANSACOES " WRK-CONTADOR.
+
+       9000-FINALIZAR           SECTION.
+       PERFORM 0300-TRAILER.
+       PERFORM 9050-LIMPA-CHECKPOINT.
+       CLOSE TRANSACOES-FILE.
+       CLOSE RELATORIO-FILE.
+       CLOSE CHECKPOINT-FILE.
+       CLOSE AUDITLOG-FILE.
+       CLOSE EXCPTLOG-FILE.
+
+       9050-LIMPA-CHECKPOINT    SECTION.
+       IF WRK-CHK-EXISTE
+           MOVE WRK-CHK-PROGRAMA TO CHK-PROGRAMA
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+       END-IF.
