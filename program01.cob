@@ -6,26 +6,48 @@
       *==  Objetivo: 1o Contato com Cobol
       *==  Data: 03/05/2025
       *==  Observacoes:
+      *==   03/05/2025 CAS - Versao original (DISPLAY fixo, sem uso).
+      *==   03/05/2025 CAS - Convertido na rotina padrao de abertura
+      *==                    de job: todo programa batch do turno
+      *==                    faz CALL 'PROGRAM01' logo no inicio
+      *==                    para imprimir data, nome do job e
+      *==                    operador no log, em vez de cada um
+      *==                    exibir (ou nao exibir) o que quiser.
+      *==   23/05/2025 CAS - Renomeado o parametro da LINKAGE SECTION
+      *==                    de LK-NOME-JOB para WRK-NOME-JOB, para
+      *==                    seguir o mesmo prefixo usado em todo o
+      *==                    resto do sistema (este era o unico
+      *==                    programa com prefixo LK-).
       *======================================================
        ENVIRONMENT DIVISION.
       *== COMO O AMBIENTE SER  COMPORTAR
        CONFIGURATION SECTION.
       *== CARATERISTICAS DO PROGRAMA
-       INPUT-OUTPUT SECTION.
-      *= QUAL O ARQUIVO VOU USAR DEFINO
-      *== DATA DIVISION ONDE EU COLOCO OS DADOS
        DATA DIVISION.
-       FILE SECTION.
-      *== QUAL E A ESTRUTURA DO ARQUIVO
+      *== ONDE EU COLOCO OS DADOS
        WORKING-STORAGE SECTION.
       *== ONDE EU COLOCO AS E CRIO VARIAVEIS QUE EU VOU USAR NO PROGRAMA
-       PROCEDURE DIVISION.
+       COPY "runlogws.cpy".
+       77  WRK-OPERADOR           PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  WRK-NOME-JOB            PIC X(20).
+
+       PROCEDURE DIVISION USING WRK-NOME-JOB.
       *== E A DIVISAO DO PROSERDIMENTO
        MAIN-PROCEDURE.
-      *==  uma mesagem de texto entre duas pessoas
-       DISPLAY "Ola Caio"
-       DISPLAY "Tudo bem"
-       DISPLAY "Boa noite"
-       DISPLAY "vc e Programador"
-       DISPLAY 'sim eu sou Programador'
-       STOP RUN.
+      *== imprime o cabecalho padrao no log do job
+       MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+       ACCEPT WRK-OPERADOR FROM ENVIRONMENT "USER"
+       IF WRK-OPERADOR = SPACES
+           MOVE "DESCONHECIDO" TO WRK-OPERADOR
+       END-IF
+       DISPLAY "=============================================="
+       DISPLAY "JOB.......: " WRK-NOME-JOB
+       DISPLAY "DATA......: " WRK-DH-DIA "/" WRK-DH-MES "/"
+               WRK-DH-ANO
+       DISPLAY "HORA......: " WRK-DH-HORA ":" WRK-DH-MINUTO ":"
+               WRK-DH-SEGUNDO
+       DISPLAY "OPERADOR..: " WRK-OPERADOR
+       DISPLAY "=============================================="
+       GOBACK.
