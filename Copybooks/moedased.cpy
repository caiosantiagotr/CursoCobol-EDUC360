@@ -0,0 +1,20 @@
+      *=====================================================
+      *==  Copybook: MOEDASED
+      *==  Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Padrao de edicao monetaria com sinal,
+      *==            estilo brasileiro (SPECIAL-NAMES
+      *==            DECIMAL-POINT IS COMMA precisa estar
+      *==            ligado no programa que usa este copy).
+      *==            Uso: COPY "moedased.cpy"
+      *==                     REPLACING ==:CAMPO:== BY ==nome==.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao, extraindo o padrao de edicao
+      *==                    ja usado pelo AULA11 (Move) para todo
+      *==                    relatorio que mostra um resultado que
+      *==                    pode ser negativo (ex.: AULA10).
+      *==   23/05/2025 CAS - Ampliada de 7 para 10 digitos inteiros,
+      *==                    acompanhando a mesma correcao aplicada
+      *==                    em MOEDAED.
+      *=====================================================
+       05  :CAMPO:                PIC -Z.ZZZ.ZZZ.ZZ9,99.
