@@ -0,0 +1,33 @@
+      *=====================================================
+      *==  Copybook: AUDLGRC
+      *==  Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Layout da trilha de auditoria/reconciliacao
+      *==            do AULA10 - uma linha por transacao calculada,
+      *==            com os dois valores de entrada, o resultado,
+      *==            o operador e o timestamp, para que financeiro
+      *==            tenha algo a reconciliar alem da tela que ja
+      *==            rolou.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao.
+      *==   23/05/2025 CAS - AUD-VALOR1/AUD-VALOR2 passam a usar a
+      *==                    mascara padrao MOEDAED (10 digitos
+      *==                    inteiros) em vez de uma PIC local de so
+      *==                    4, que truncava o digito mais a esquerda
+      *==                    de qualquer valor a partir de 10.000,00.
+      *=====================================================
+       01  REG-AUDITORIA.
+           05  AUD-PROGRAMA           PIC X(20).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==AUD-VALOR1==.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==AUD-VALOR2==.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           COPY "moedased.cpy"
+               REPLACING ==:CAMPO:== BY ==AUD-RESULTADO==.
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  AUD-OPERADOR           PIC X(20).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  AUD-DATA-HORA          PIC X(21).
