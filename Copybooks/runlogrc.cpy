@@ -0,0 +1,20 @@
+      *=====================================================
+      *==  Copybook: RUNLOGRC
+      *==  Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Layout do registro do log de execucao
+      *==            (job-control), gravado por todo programa
+      *==            cujo PROGRAM-ID colide com outro fonte, para
+      *==            registrar qual fonte realmente rodou.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao.
+      *=====================================================
+       01  REG-RUNLOG.
+           05  RLOG-PROGRAMA          PIC X(08).
+           05  RLOG-FONTE             PIC X(20).
+           05  RLOG-ANO               PIC 9(04).
+           05  RLOG-MES               PIC 9(02).
+           05  RLOG-DIA               PIC 9(02).
+           05  RLOG-HORA              PIC 9(02).
+           05  RLOG-MINUTO            PIC 9(02).
+           05  RLOG-SEGUNDO           PIC 9(02).
