@@ -0,0 +1,22 @@
+      *=====================================================
+      *==  Copybook: MOEDAED
+      *==  Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Padrao de edicao monetaria sem sinal,
+      *==            estilo brasileiro (SPECIAL-NAMES
+      *==            DECIMAL-POINT IS COMMA precisa estar
+      *==            ligado no programa que usa este copy).
+      *==            Uso: COPY "moedaed.cpy"
+      *==                     REPLACING ==:CAMPO:== BY ==nome==.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao, extraindo o padrao de edicao
+      *==                    ja usado pelo AULA11 (Move) para todo
+      *==                    relatorio/tela que mostra salario ou
+      *==                    valor monetario, em vez de cada
+      *==                    programa definir sua propria mascara.
+      *==   23/05/2025 CAS - Ampliada de 7 para 10 digitos inteiros,
+      *==                    para acompanhar campos como REG-SALARIO
+      *==                    e totais de folha que ja chegam a essa
+      *==                    faixa sem estourar a mascara.
+      *=====================================================
+       05  :CAMPO:                PIC Z.ZZZ.ZZZ.ZZ9,99.
