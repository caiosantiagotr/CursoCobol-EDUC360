@@ -0,0 +1,35 @@
+      *=====================================================
+      *==  Copybook: EMPREGRC
+      *==  Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Layout do registro mestre de funcionarios,
+      *==            compartilhado entre os programas de
+      *==            cadastro (ESTRUTURACOBOL, AULA8).
+      *==  Data: 03/05/2025
+      *==  Observacoes:
+      *==   03/05/2025 CAS - Criacao (matricula/nome/idade).
+      *==   23/05/2025 CAS - Inclusao do salario, para que o AULA8
+      *==                    (Variaveis) passe a usar o mesmo layout
+      *==                    do ESTRUTURACOBOL em vez de manter uma
+      *==                    copia paralela do registro de pessoa.
+      *==   23/05/2025 CAS - Condicao 88 para nome em branco, para que
+      *==                    o cadastro rejeite e peca de novo em vez
+      *==                    de aceitar um registro sem nome digitado.
+      *==   23/05/2025 CAS - Inclusao do salario anterior, para que um
+      *==                    re-cadastro (reajuste) guarde de onde
+      *==                    veio o salario em vez de so sobrescrever.
+      *==   23/05/2025 CAS - Inclusao da filial, para que a folha de
+      *==                    pagamento possa ser aberta por local em
+      *==                    vez de so um total unico da empresa.
+      *=====================================================
+       01  REG-EMPREGADO.
+           05  REG-MATRICULA          PIC 9(06).
+           05  REG-NOME               PIC X(30).
+               88  REG-NOME-INVALIDO     VALUE SPACES.
+           05  REG-IDADE              PIC 9(03).
+               88  REG-IDADE-FORA-FAIXA  VALUES 000 THRU 015
+                                                 076 THRU 999.
+           05  REG-SALARIO            PIC 9(08)V99.
+               88  REG-SALARIO-INVALIDO  VALUE ZEROS.
+           05  REG-SALARIO-ANTERIOR   PIC 9(08)V99 VALUE ZEROS.
+           05  REG-FILIAL             PIC 9(03).
+               88  REG-FILIAL-INVALIDA   VALUE ZEROS.
