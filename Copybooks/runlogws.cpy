@@ -0,0 +1,20 @@
+      *=====================================================
+      *==  Copybook: RUNLOGWS
+      *==  Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Campos de WORKING-STORAGE usados para
+      *==            montar o registro de RUNLOGRC a partir
+      *==            da data/hora do sistema.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao.
+      *=====================================================
+       77  WRK-FS-RUNLOG          PIC X(02) VALUE "00".
+       01  WRK-DATA-HORA          PIC X(21) VALUE SPACES.
+       01  WRK-DATA-HORA-RD REDEFINES WRK-DATA-HORA.
+           05  WRK-DH-ANO             PIC 9(04).
+           05  WRK-DH-MES             PIC 9(02).
+           05  WRK-DH-DIA             PIC 9(02).
+           05  WRK-DH-HORA            PIC 9(02).
+           05  WRK-DH-MINUTO          PIC 9(02).
+           05  WRK-DH-SEGUNDO         PIC 9(02).
+           05  FILLER                 PIC X(07).
