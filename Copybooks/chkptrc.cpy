@@ -0,0 +1,27 @@
+      *=====================================================
+      *==  Copybook: CHKPTRC
+      *==  Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Layout do arquivo de checkpoint/restart
+      *==            compartilhado pela cadeia ESTRUTURACOBOL ->
+      *==            AULA8 -> AULA10. Um registro por programa,
+      *==            com a ultima chave confirmada e a quantidade
+      *==            ja processada, para que um restart continue
+      *==            depois do ultimo registro gravado em vez de
+      *==            reprocessar o lote inteiro.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao.
+      *==   23/05/2025 CAS - CHK-TOTAL-ACUM ampliado de 7 para 9
+      *==                    digitos inteiros, para tambem guardar o
+      *==                    total de salarios acumulado do AULA8
+      *==                    (WRK-CTL-SALARIO-REAL, PIC 9(09)V99) e
+      *==                    permitir restaurar esse total num
+      *==                    restart, alem do total do AULA10 que ja
+      *==                    usava este campo.
+      *=====================================================
+       01  REG-CHECKPOINT.
+           05  CHK-PROGRAMA           PIC X(20).
+           05  CHK-ULTIMA-CHAVE       PIC X(10).
+           05  CHK-QTDE-PROCESSADA    PIC 9(07).
+           05  CHK-TOTAL-ACUM         PIC S9(09)V99.
+           05  CHK-DATA-HORA          PIC X(21).
