@@ -0,0 +1,21 @@
+      *=====================================================
+      *==  Copybook: EXCPLOG
+      *==  Autor: Caio              EMPRESA: INFORMATICA
+      *==  Objetivo: Layout do log diario de excecoes, compartilhado
+      *==            entre ESTRUTURACOBOL, AULA8, AULA10 e AULA11 -
+      *==            uma linha por ACCEPT rejeitado ou condicao de
+      *==            validacao/overflow, para que a operacao tenha
+      *==            um unico lugar a conferir pela manha em vez de
+      *==            depender de ter acompanhado a tela ao vivo.
+      *==  Data: 23/05/2025
+      *==  Observacoes:
+      *==   23/05/2025 CAS - Criacao.
+      *=====================================================
+       01  REG-EXCPTLOG.
+           05  EXC-PROGRAMA           PIC X(20).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  EXC-CAMPO              PIC X(15).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  EXC-DESCRICAO          PIC X(40).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  EXC-DATA-HORA          PIC X(21).
