@@ -5,19 +5,296 @@
       *==  Objetivo: 1o Contato com Cobol
       *==  Data: 03/05/2025
       *==  Observacoes:
+      *==   03/05/2025 CAS - Versao original (so ACCEPT/DISPLAY).
+      *==   03/05/2025 CAS - Inclusao do arquivo mestre de
+      *==                    funcionarios (EMPREGADOS-FILE), para
+      *==                    que o cadastro passe a ser persistido
+      *==                    em vez de se perder ao final do job.
+      *==   03/05/2025 CAS - CALL 'PROGRAM01' no inicio do job para
+      *==                    gravar o cabecalho padrao no log.
+      *==   03/05/2025 CAS - Verifica, pelo nome, se ja existe um
+      *==                    funcionario cadastrado antes de aceitar
+      *==                    um novo registro (alerta de duplicidade).
+      *==   03/05/2025 CAS - Grava checkpoint da cadeia ESTRUTURACOBOL
+      *==                    -> AULA8 -> AULA10 apos cada gravacao,
+      *==                    para permitir restart sem reprocessar o
+      *==                    lote inteiro em caso de abend.
+      *==   03/05/2025 CAS - Substitui os prompts DISPLAY/ACCEPT em
+      *==                    sequencia por uma tela unica (SCREEN
+      *==                    SECTION) com nome, matricula e idade,
+      *==                    para o operador ver e corrigir o registro
+      *==                    inteiro antes de confirmar.
+      *==   03/05/2025 CAS - Rejeita nome em branco (so espacos) e
+      *==                    volta a pedir a tela em vez de aceitar o
+      *==                    registro sem identificacao.
+      *==   03/05/2025 CAS - Passa a gravar toda rejeicao de validacao
+      *==                    (nome em branco, matricula duplicada) no
+      *==                    log diario de excecoes compartilhado
+      *==                    (EXCPTLOG), alem de exibir na tela.
+      *==   03/05/2025 CAS - Inclui um modo de consulta: o operador
+      *==                    escolhe no inicio do job se vai cadastrar
+      *==                    ou apenas consultar um funcionario ja
+      *==                    existente pelo nome (chave alternada
+      *==                    REG-NOME), em vez do programa so saber
+      *==                    cadastrar.
+      *==   03/05/2025 CAS - Preserva matricula/nome/idade recem
+      *==                    digitados em campos WRK- antes do READ
+      *==                    pela chave alternada em 2150-VERIFICA-
+      *==                    -DUPLICADO, restaurando-os depois; o READ
+      *==                    sobrescrevia REG-EMPREGADO com o registro
+      *==                    ja existente e a gravacao seguinte
+      *==                    perdia o cadastro novo.
+      *==   23/05/2025 CAS - O restore acima so cobria matricula/nome/
+      *==                    idade; salario, salario anterior e filial
+      *==                    do registro encontrado continuavam la
+      *==                    dentro, e a tela deste programa nunca
+      *==                    preenche esses tres campos. Zera os tres
+      *==                    depois do restore, para o cadastro novo
+      *==                    nao sair gravado com o salario/filial de
+      *==                    outro funcionario so por coincidencia de
+      *==                    nome.
+      *==   23/05/2025 CAS - Modo de consulta (3200-EXIBE-EMPREGADO)
+      *==                    passa a exibir o salario pela mascara
+      *==                    padrao MOEDAED, como todo outro programa
+      *==                    que mostra salario, em vez do valor cru
+      *==                    sem edicao. Acrescido SPECIAL-NAMES
+      *==                    DECIMAL-POINT IS COMMA, exigido pelo
+      *==                    MOEDAED e ate entao ausente deste
+      *==                    programa.
       *======================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS-FILE ASSIGN TO "EMPREGDB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-MATRICULA
+               ALTERNATE RECORD KEY IS REG-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-FS-EMPREGADOS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-PROGRAMA
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+           SELECT EXCPTLOG-FILE ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCPTLOG.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "empregrc.cpy".
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "chkptrc.cpy".
+
+       FD  EXCPTLOG-FILE
+           LABEL RECORD IS STANDARD.
+       COPY "excplog.cpy".
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(30) VALUE SPACES.
-       77 WRK-IDADE PIC 9(03) VALUE ZEROS.
+       COPY "runlogws.cpy".
+       77  WRK-NOME-JOB        PIC X(20) VALUE "ESTRUTURACOBOL".
+       77  WRK-FS-EMPREGADOS  PIC X(02) VALUE "00".
+       77  WRK-FS-CHECKPOINT  PIC X(02) VALUE "00".
+       77  WRK-FS-EXCPTLOG    PIC X(02) VALUE "00".
+       77  WRK-EXC-CAMPO      PIC X(15) VALUE SPACES.
+       77  WRK-EXC-DESCRICAO  PIC X(40) VALUE SPACES.
+       77  WRK-CHK-QTDE       PIC 9(07) VALUE ZEROS.
+       77  WRK-CHK-ACHOU      PIC X(01) VALUE "N".
+           88  WRK-CHK-EXISTE            VALUE "S".
+       77  WRK-RESP           PIC X(01) VALUE SPACES.
+       77  WRK-FIM            PIC X(01) VALUE "N".
+       77  WRK-OPCAO          PIC X(01) VALUE SPACES.
+           88  WRK-OPCAO-CONSULTAR       VALUE "2".
+       77  WRK-NOME-CONSULTA  PIC X(30) VALUE SPACES.
+       77  WRK-MATRICULA-NOVA PIC 9(06) VALUE ZEROS.
+       77  WRK-NOME-NOVO      PIC X(30) VALUE SPACES.
+       77  WRK-IDADE-NOVA     PIC 9(03) VALUE ZEROS.
+       01  WRK-SALARIO-GRUPO.
+           COPY "moedaed.cpy"
+               REPLACING ==:CAMPO:== BY ==WRK-SALARIO-ED==.
+
+       SCREEN SECTION.
+       01  TELA-CADASTRO.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE "CADASTRO DE FUNCIONARIO".
+           05  LINE 03 COLUMN 01 VALUE "NOME.......:".
+           05  LINE 03 COLUMN 15 PIC X(30) USING REG-NOME.
+           05  LINE 04 COLUMN 01 VALUE "MATRICULA..:".
+           05  LINE 04 COLUMN 15 PIC 9(06) USING REG-MATRICULA.
+           05  LINE 05 COLUMN 01 VALUE "IDADE......:".
+           05  LINE 05 COLUMN 15 PIC 9(03) USING REG-IDADE.
+
        PROCEDURE DIVISION.
-       DISPLAY "DIGITE SEU NOME "
-       DISPLAY "DIGITE SUA IDADE "
-         ACCEPT WRK-NOME.
-       ACCEPT WRK-IDADE.
-       DISPLAY "NOME DIGITADO " WRK-NOME " IDADE " WRK-IDADE.
-      * DISPLAY "IDADE DIGITADA " WRK-IDADE.
-       STOP RUN.
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 1500-RECEBE-OPCAO
+           IF WRK-OPCAO-CONSULTAR
+               PERFORM 3000-CONSULTA-EMPREGADO UNTIL WRK-FIM = "S"
+           ELSE
+               PERFORM 2000-REGISTRA-EMPREGADO UNTIL WRK-FIM = "S"
+           END-IF
+           PERFORM 9000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIALIZAR SECTION.
+           CALL "PROGRAM01" USING BY REFERENCE WRK-NOME-JOB
+           OPEN I-O EMPREGADOS-FILE
+           IF WRK-FS-EMPREGADOS = "35"
+               OPEN OUTPUT EMPREGADOS-FILE
+               CLOSE EMPREGADOS-FILE
+               OPEN I-O EMPREGADOS-FILE
+           END-IF
+           OPEN I-O CHECKPOINT-FILE
+           IF WRK-FS-CHECKPOINT = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           OPEN EXTEND EXCPTLOG-FILE
+           IF WRK-FS-EXCPTLOG = "35"
+               OPEN OUTPUT EXCPTLOG-FILE
+               CLOSE EXCPTLOG-FILE
+               OPEN EXTEND EXCPTLOG-FILE
+           END-IF
+           PERFORM 1050-LE-CHECKPOINT.
+
+       1050-LE-CHECKPOINT SECTION.
+           MOVE WRK-NOME-JOB TO CHK-PROGRAMA
+           READ CHECKPOINT-FILE KEY IS CHK-PROGRAMA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-CHK-ACHOU
+                   MOVE CHK-QTDE-PROCESSADA TO WRK-CHK-QTDE
+                   DISPLAY "RETOMANDO APOS CHECKPOINT - ULTIMA "
+                           "MATRICULA CONFIRMADA " CHK-ULTIMA-CHAVE
+                           " (" CHK-QTDE-PROCESSADA " REGISTROS)"
+           END-READ.
+
+       1500-RECEBE-OPCAO SECTION.
+           DISPLAY "1 - CADASTRAR NOVO FUNCIONARIO"
+           DISPLAY "2 - CONSULTAR FUNCIONARIO PELO NOME"
+           DISPLAY "DIGITE A OPCAO DESEJADA "
+           ACCEPT WRK-OPCAO.
+
+       2000-REGISTRA-EMPREGADO SECTION.
+           PERFORM 2100-RECEBE
+           PERFORM 2200-GRAVA
+           PERFORM 2300-PERGUNTA-CONTINUA.
+
+       2100-RECEBE SECTION.
+           PERFORM 2105-RECEBE-TELA UNTIL NOT REG-NOME-INVALIDO
+           PERFORM 2150-VERIFICA-DUPLICADO.
+
+       2105-RECEBE-TELA SECTION.
+           DISPLAY TELA-CADASTRO
+           ACCEPT TELA-CADASTRO
+           IF REG-NOME-INVALIDO
+               DISPLAY "NOME NAO PODE FICAR EM BRANCO - REDIGITE"
+               MOVE "REG-NOME"       TO WRK-EXC-CAMPO
+               MOVE "NOME EM BRANCO NA TELA DE CADASTRO"
+                                     TO WRK-EXC-DESCRICAO
+               PERFORM 2900-GRAVA-EXCECAO
+           END-IF.
+
+       2150-VERIFICA-DUPLICADO SECTION.
+           MOVE REG-MATRICULA TO WRK-MATRICULA-NOVA
+           MOVE REG-NOME      TO WRK-NOME-NOVO
+           MOVE REG-IDADE     TO WRK-IDADE-NOVA
+           READ EMPREGADOS-FILE KEY IS REG-NOME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "ATENCAO: JA EXISTE FUNCIONARIO COM ESSE "
+                           "NOME, MATRICULA " REG-MATRICULA
+           END-READ
+           MOVE WRK-MATRICULA-NOVA TO REG-MATRICULA
+           MOVE WRK-NOME-NOVO      TO REG-NOME
+           MOVE WRK-IDADE-NOVA     TO REG-IDADE
+           MOVE ZEROS              TO REG-SALARIO
+                                      REG-SALARIO-ANTERIOR
+                                      REG-FILIAL.
+
+       2200-GRAVA SECTION.
+           WRITE REG-EMPREGADO
+               INVALID KEY
+                   DISPLAY "MATRICULA JA CADASTRADA - NAO GRAVADO"
+                   MOVE "REG-MATRICULA" TO WRK-EXC-CAMPO
+                   MOVE "MATRICULA DUPLICADA - NAO GRAVADO"
+                                        TO WRK-EXC-DESCRICAO
+                   PERFORM 2900-GRAVA-EXCECAO
+               NOT INVALID KEY
+                   DISPLAY "NOME DIGITADO " REG-NOME " IDADE " REG-IDADE
+                   PERFORM 2250-ATUALIZA-CHECKPOINT
+           END-WRITE.
+
+       2900-GRAVA-EXCECAO SECTION.
+           MOVE WRK-NOME-JOB     TO EXC-PROGRAMA
+           MOVE WRK-EXC-CAMPO    TO EXC-CAMPO
+           MOVE WRK-EXC-DESCRICAO TO EXC-DESCRICAO
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           MOVE WRK-DATA-HORA    TO EXC-DATA-HORA
+           WRITE REG-EXCPTLOG.
+
+       2250-ATUALIZA-CHECKPOINT SECTION.
+           ADD 1 TO WRK-CHK-QTDE
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           MOVE WRK-NOME-JOB       TO CHK-PROGRAMA
+           MOVE REG-MATRICULA      TO CHK-ULTIMA-CHAVE
+           MOVE WRK-CHK-QTDE       TO CHK-QTDE-PROCESSADA
+           MOVE WRK-DATA-HORA      TO CHK-DATA-HORA
+           IF WRK-CHK-EXISTE
+               REWRITE REG-CHECKPOINT
+           ELSE
+               WRITE REG-CHECKPOINT
+               MOVE "S" TO WRK-CHK-ACHOU
+           END-IF.
+
+       2300-PERGUNTA-CONTINUA SECTION.
+           DISPLAY "DESEJA REGISTRAR OUTRO FUNCIONARIO (S/N) "
+           ACCEPT WRK-RESP
+           IF WRK-RESP NOT = "S"
+               MOVE "S" TO WRK-FIM
+           END-IF.
+
+       3000-CONSULTA-EMPREGADO SECTION.
+           PERFORM 3100-RECEBE-NOME-CONSULTA
+           PERFORM 3200-EXIBE-EMPREGADO
+           PERFORM 3300-PERGUNTA-CONTINUA.
+
+       3100-RECEBE-NOME-CONSULTA SECTION.
+           DISPLAY "DIGITE O NOME DO FUNCIONARIO A CONSULTAR"
+           ACCEPT WRK-NOME-CONSULTA.
+
+       3200-EXIBE-EMPREGADO SECTION.
+           MOVE WRK-NOME-CONSULTA TO REG-NOME
+           READ EMPREGADOS-FILE KEY IS REG-NOME
+               INVALID KEY
+                   DISPLAY "NENHUM FUNCIONARIO ENCONTRADO COM ESSE NOME"
+               NOT INVALID KEY
+                   MOVE REG-SALARIO TO WRK-SALARIO-ED
+                   DISPLAY "MATRICULA " REG-MATRICULA
+                           " NOME " REG-NOME
+                           " IDADE " REG-IDADE
+                           " SALARIO " WRK-SALARIO-ED
+                           " FILIAL " REG-FILIAL
+           END-READ.
+
+       3300-PERGUNTA-CONTINUA SECTION.
+           DISPLAY "DESEJA CONSULTAR OUTRO FUNCIONARIO (S/N) "
+           ACCEPT WRK-RESP
+           IF WRK-RESP NOT = "S"
+               MOVE "S" TO WRK-FIM
+           END-IF.
+
+       9000-FINALIZAR SECTION.
+           CLOSE EMPREGADOS-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE EXCPTLOG-FILE.
